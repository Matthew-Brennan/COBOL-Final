@@ -0,0 +1,209 @@
+       identification division.
+       program-id. YTDROLLUP.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Period-end rollup that reads the daily sales/layaway/
+      *    returns/tax totals Program3 and Program4 append to
+      *    daily-totals.dat each run and accumulates them into a
+      *    persistent month-to-date and year-to-date totals file,
+      *    so trending figures are available without re-running
+      *    every prior day's batch.
+
+       environment division.
+       input-output section.
+       file-control.
+           select daily-totals-file
+               assign to "../../data/daily-totals.dat"
+               organization is line sequential.
+
+           select ytd-file
+               assign to "../../data/ytd-totals.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ytd-key
+               file status is ws-ytd-status.
+
+           select ytd-checkpoint-file
+               assign to "../../data/ytd-checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+       data division.
+       file section.
+      *One line per program per run, appended by Program3's and
+      *Program4's own 900-write-audit-record-style paragraphs - see
+      *360-write-daily-totals in each.
+       fd daily-totals-file
+           record contains 50 characters
+           data record is dt-rec.
+
+       01 dt-rec.
+           05 dt-program-name         pic x(8).
+           05 dt-run-date             pic 9(6).
+           05 dt-sales-value          pic 9(7)v99.
+           05 dt-layaway-value        pic 9(7)v99.
+           05 dt-returns-value        pic 9(7)v99.
+           05 dt-tax-value            pic 9(7)v99.
+
+      *One record per month (period type 'M') or per year (period
+      *type 'Y'), keyed so either granularity can be looked up
+      *directly instead of re-summing the daily file every time.
+       fd ytd-file
+           data record is ytd-rec.
+
+       01 ytd-rec.
+           05 ytd-key.
+               10 ytd-period-type     pic x.
+               10 ytd-period          pic 9(6).
+           05 ytd-sales-value         pic 9(9)v99.
+           05 ytd-layaway-value       pic 9(9)v99.
+           05 ytd-returns-value       pic 9(9)v99.
+           05 ytd-tax-value           pic 9(9)v99.
+
+      *Persistent record of how many daily-totals.dat lines have
+      *already been folded into ytd-totals.dat, across every run
+      *ever posted - daily-totals.dat is append-only and is never
+      *truncated, so without this the next run would re-read and
+      *re-post every prior day's figures on top of the running
+      *totals all over again.
+       fd ytd-checkpoint-file
+           record contains 7 characters
+           data record is checkpoint-rec.
+
+       01 checkpoint-rec              pic 9(7).
+
+       working-storage section.
+       01 ws-eof                      pic x value 'n'.
+       01 ws-ytd-status                pic xx.
+       01 ws-checkpoint-status         pic xx.
+       01 ws-already-posted            pic 9(7) value 0.
+       01 ws-total-posted              pic 9(7) value 0.
+       01 ws-skip-counter               pic 9(7).
+       01 ws-dt-year                  pic 9(4).
+       01 ws-dt-month                 pic 99.
+       01 ws-post-period-type          pic x.
+       01 ws-post-period               pic 9(6).
+       01 ws-days-posted               pic 9(5) value 0.
+
+       01 ws-msg-counts.
+           05 filler                  pic x(24)
+               value "YTDROLLUP: DAYS POSTED: ".
+           05 ws-msg-posted           pic z(5).
+
+       procedure division.
+           perform 800-open-ytd-file.
+           perform 700-check-checkpoint-file.
+           open input daily-totals-file.
+
+           if ws-already-posted > 0
+               perform 710-skip-posted-records
+           end-if.
+
+           read daily-totals-file into dt-rec
+               at end move 'y' to ws-eof.
+
+           perform 100-process-daily-record until ws-eof equals 'y'.
+
+           perform 750-write-checkpoint-file.
+
+           move ws-days-posted to ws-msg-posted.
+           display ws-msg-counts.
+
+           close daily-totals-file, ytd-file.
+           move 0 to return-code.
+           stop run.
+
+      *Post one daily-totals.dat record into both its month-to-date
+      *and year-to-date bucket. The century is assumed to be 20xx,
+      *matching the two-digit year ACCEPT ... FROM DATE already uses
+      *throughout this system (see Program2's nl-date).
+       100-process-daily-record.
+           compute ws-dt-year = 2000 + (dt-run-date / 10000).
+           compute ws-dt-month = (dt-run-date / 100) -
+               ((dt-run-date / 10000) * 100).
+
+           move 'M' to ws-post-period-type.
+           compute ws-post-period = ws-dt-year * 100 + ws-dt-month.
+           perform 150-post-period.
+
+           move 'Y' to ws-post-period-type.
+           compute ws-post-period = ws-dt-year * 100.
+           perform 150-post-period.
+
+           add 1 to ws-days-posted.
+
+           read daily-totals-file into dt-rec
+               at end move 'y' to ws-eof.
+
+      *Find-or-add the period bucket named by ws-post-period-type/
+      *ws-post-period and add this record's dollar figures into it.
+       150-post-period.
+           move ws-post-period-type to ytd-period-type.
+           move ws-post-period      to ytd-period.
+           read ytd-file
+               invalid key
+                   move dt-sales-value   to ytd-sales-value
+                   move dt-layaway-value to ytd-layaway-value
+                   move dt-returns-value to ytd-returns-value
+                   move dt-tax-value     to ytd-tax-value
+                   write ytd-rec
+               not invalid key
+                   add dt-sales-value   to ytd-sales-value
+                   add dt-layaway-value to ytd-layaway-value
+                   add dt-returns-value to ytd-returns-value
+                   add dt-tax-value     to ytd-tax-value
+                   rewrite ytd-rec
+           end-read.
+
+      *See how many daily-totals.dat lines earlier runs already
+      *folded into ytd-totals.dat. A missing checkpoint file just
+      *means this is the first run ever and nothing has been posted
+      *yet.
+       700-check-checkpoint-file.
+           move 0 to ws-already-posted.
+           open input ytd-checkpoint-file.
+           if ws-checkpoint-status equals "00"
+               read ytd-checkpoint-file into checkpoint-rec
+                   at end move 0 to ws-already-posted
+                   not at end move checkpoint-rec to ws-already-posted
+               end-read
+               close ytd-checkpoint-file
+           end-if.
+
+      *Re-read and discard the daily-totals.dat lines already
+      *folded into ytd-totals.dat by a prior run, so this run only
+      *posts the days that have arrived since.
+       710-skip-posted-records.
+           perform 711-skip-one-daily-record
+               varying ws-skip-counter from 1 by 1
+               until ws-skip-counter > ws-already-posted.
+
+       711-skip-one-daily-record.
+           read daily-totals-file into dt-rec
+               at end move 'y' to ws-eof.
+
+      *Record the new total of daily-totals.dat lines posted so far,
+      *so the next run knows where to pick up. Unlike VALIDATOR's
+      *restart.dat, this checkpoint is never reset on a clean finish
+      *- it has to persist for as long as daily-totals.dat itself
+      *keeps growing, not just across an abend/retry within one run.
+       750-write-checkpoint-file.
+           compute ws-total-posted = ws-already-posted + ws-days-posted.
+           open output ytd-checkpoint-file.
+           move ws-total-posted to checkpoint-rec.
+           write checkpoint-rec.
+           close ytd-checkpoint-file.
+
+      *Open the persistent totals file for update, creating it
+      *empty on the very first run the way a fresh indexed file
+      *normally has to be initialized before it can be opened i-o.
+       800-open-ytd-file.
+           open i-o ytd-file.
+           if ws-ytd-status not equal to "00"
+               open output ytd-file
+               close ytd-file
+               open i-o ytd-file
+           end-if.
+
+       end program YTDROLLUP.

@@ -11,6 +11,7 @@
 
        environment division.
        configuration section.
+       input-output section.
        file-control.
            select input-file
                assign to "../../data/SalesRecords_out.dat"
@@ -20,11 +21,35 @@
                assign to "../../data/program-3.out"
                organization is line sequential.
 
+           select store-table-file
+               assign to "../../data/store-table.dat"
+               organization is line sequential.
+
+           select tax-rate-file
+               assign to "../../data/tax-rates.dat"
+               organization is line sequential.
+
+           select sales-csv-file
+               assign to "../../data/program-3.csv"
+               organization is line sequential.
+
+           select audit-trail-file
+               assign to "../../data/audit-trail.dat"
+               organization is line sequential.
+
+           select daily-totals-file
+               assign to "../../data/daily-totals.dat"
+               organization is line sequential.
+
+           select cashier-totals-file
+               assign to "../../data/cashier-totals.dat"
+               organization is line sequential.
+
        data division.
        file section.
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 49 characters.
 
        01 input-line.
            05 il-trans-code            pic x.
@@ -33,6 +58,9 @@
            05 il-store-number          pic xx.
            05 il-invoice-number        pic x(9).
            05 il-sku-code              pic x(15).
+           05 il-trans-date            pic 9(8).
+           05 il-layaway-status        pic x.
+           05 il-cashier-id            pic x(4).
 
        fd returns-file
            data record is returns-line
@@ -50,7 +78,76 @@
            05 rl-invoice-number        pic x(9).
            05 filler                   pic x(6).
            05 rl-sku-code              pic x(15).
-           
+
+       fd store-table-file
+           record contains 2 characters
+           data record is store-table-rec.
+
+       01 store-table-rec             pic xx.
+
+       fd tax-rate-file
+           record contains 15 characters
+           data record is tax-rate-rec.
+
+       01 tax-rate-rec.
+           05 tr-store-number          pic xx.
+           05 tr-effective-date        pic 9(8).
+           05 tr-rate                  pic 9v9999.
+
+      *Comma-delimited copy of the report figures (unedited numbers,
+      *not the $-edited report pictures) for dropping straight into a
+      *spreadsheet.
+       fd sales-csv-file
+           data record is csv-line
+           record contains 80 characters.
+
+       01 csv-line                     pic x(80).
+
+      *Shared audit trail appended to by every batch program -
+      *program name, run date/time, and before/after record counts.
+       fd audit-trail-file
+           data record is audit-rec
+           record contains 62 characters.
+
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic 9(6).
+           05 au-run-time              pic 9(8).
+           05 au-input-count           pic 9(7).
+           05 au-output-count-1        pic 9(7).
+           05 au-output-count-2        pic 9(7).
+           05 au-output-count-3        pic 9(7).
+
+      *One line per run appended to the shared daily-totals.dat,
+      *read back by YTDROLLUP to build its month-to-date/year-to-
+      *date figures - see 360-write-daily-totals.
+       fd daily-totals-file
+           record contains 50 characters
+           data record is dt-rec.
+
+       01 dt-rec.
+           05 dt-program-name          pic x(8).
+           05 dt-run-date              pic 9(6).
+           05 dt-sales-value           pic 9(7)v99.
+           05 dt-layaway-value         pic 9(7)v99.
+           05 dt-returns-value         pic 9(7)v99.
+           05 dt-tax-value             pic 9(7)v99.
+
+      *Shared per-cashier rollup file - see VALIDATOR's
+      *940-write-cashier-totals for the full layout note. This
+      *program contributes the sales/layaway figures.
+       fd cashier-totals-file
+           record contains 43 characters
+           data record is ct-rec.
+
+       01 ct-rec.
+           05 ct-cashier-id             pic x(4).
+           05 ct-sales-count            pic 9(5).
+           05 ct-sales-value            pic 9(7)v99.
+           05 ct-return-count           pic 9(5).
+           05 ct-return-value           pic 9(7)v99.
+           05 ct-reject-count           pic 9(5).
+           05 ct-run-date               pic 9(6).
 
        working-storage section.
        01 ws-page-header.
@@ -117,12 +214,80 @@
                    value "STORE NUMBER WITH THE MOST TRANSACTIONS: ".
                10 ws-tl-store-number   pic xx.
 
+       01 ws-ranking-heading           pic x(45)
+           value "STORE TRANSACTION RANKING (MOST TO FEWEST):".
+
+       01 ws-date-heading              pic x(27)
+           value "TOTALS BY TRANSACTION DATE:".
+
+       01 ws-date-totals-line.
+           05 filler                   pic x(6)
+               value "DATE: ".
+           05 ws-dtl-date               pic 9(8).
+           05 filler                   pic x(9)
+               value "  SALES: ".
+           05 ws-dtl-sales-cnt          pic zz9.
+           05 filler                   pic x(3)
+               value " / ".
+           05 ws-dtl-sales-val          pic $(5)99.99.
+           05 filler                   pic x(11)
+               value "  LAYAWAY: ".
+           05 ws-dtl-layaway-cnt        pic zz9.
+           05 filler                   pic x(3)
+               value " / ".
+           05 ws-dtl-layaway-val        pic $(5)99.99.
+           05 filler                   pic x(7)
+               value "  TAX: ".
+           05 ws-dtl-tax                pic $(3)99.99.
+
+       01 ws-tl-ranking-line.
+           05 filler                   pic x(6)
+               value "RANK: ".
+           05 ws-rl-rank                pic z9.
+           05 filler                   pic x(9)
+               value "  STORE: ".
+           05 ws-rl-store               pic xx.
+           05 filler                   pic x(16)
+               value "  TRANSACTIONS: ".
+           05 ws-rl-count               pic zz9.
+
+      *List of active stores, loaded from store-table.dat so that
+      *onboarding a store is a data file change, not a recompile.
+       01 ws-store-count              pic 99 value 0.
        01 ws-store-table.
-           05 ws-store occurs 4 times.
+           05 ws-store occurs 1 to 20 times
+               depending on ws-store-count
+               indexed by ws-store-idx.
                10 ws-store-number      pic xx.
                10 ws-number-per-store  pic 99.
-                   
 
+      *Per-transaction-date totals, built up as dates are seen in the
+      *input instead of loaded from a reference file - there is no
+      *way to know the set of dates in a run ahead of time.
+       01 ws-date-count                pic 999 value 0.
+       01 ws-date-table.
+           05 ws-date-entry occurs 1 to 366 times
+               depending on ws-date-count
+               indexed by ws-date-idx.
+               10 ws-date-value          pic 9(8).
+               10 ws-date-sales-count    pic 99.
+               10 ws-date-sales-value    pic 9(5)v99.
+               10 ws-date-layaway-count  pic 99.
+               10 ws-date-layaway-value  pic 9(5)v99.
+               10 ws-date-tax            pic 9(5)v99.
+       01 ws-date-found                pic x value 'n'.
+
+      *Per-cashier sales/layaway totals, built up the same way as
+      *ws-date-table - fed to cashier-totals.dat for CASHIERRPT.
+       01 ws-cashier-rpt-count         pic 99 value 0.
+       01 ws-cashier-rpt-table.
+           05 ws-cshr-entry occurs 1 to 50 times
+               depending on ws-cashier-rpt-count
+               indexed by ws-cshr-idx.
+               10 ws-cshr-cashier-id     pic x(4).
+               10 ws-cshr-sales-count    pic 9(5).
+               10 ws-cshr-sales-value    pic 9(7)v99.
+       01 ws-cashier-rpt-found          pic x value 'n'.
 
        01 ws-return-type-ID            pic x
            value "R".
@@ -155,8 +320,19 @@
            value 0.
        01 ws-total-tax                 pic 9(5)v99
            value 0.
-       01 ws-tax-rate                  pic 9v99
-           value 0.13.
+
+      *Store-specific, date-effective tax rates loaded from
+      *tax-rates.dat instead of one rate for every store.
+       01 ws-tax-rate-count            pic 99 value 0.
+       01 ws-tax-rate-table.
+           05 ws-tr-entry occurs 1 to 50 times
+               depending on ws-tax-rate-count
+               indexed by ws-tr-idx.
+               10 ws-tr-store          pic xx.
+               10 ws-tr-eff-date       pic 9(8).
+               10 ws-tr-rate           pic 9v9999.
+       01 ws-effective-tax-rate        pic 9v9999 value 0.
+       01 ws-best-eff-date             pic 9(8) value 0.
        01 ws-num-cash-payments         pic 999
            value 0.
        01 ws-num-credit-payments       pic 999
@@ -167,30 +343,48 @@
            value 0.
        01 ws-total-transactions        pic 999
            value 0.
-       01 ws-store-01                  pic xx.
-       01 ws-store-02                  pic xx.
-       01 ws-store-03                  pic xx.
-       01 ws-store-07                  pic xx.
+      *Working storage for ranking the store table by transaction
+      *count (descending), used to find the top store and print a
+      *full ranking regardless of how many stores are active.
+       01 ws-sort-outer-idx             pic 99.
+       01 ws-sort-inner-idx             pic 99.
+       01 ws-sort-max-idx               pic 99.
+       01 ws-rank-idx                   pic 99.
+       01 ws-store-swap.
+           05 ws-store-swap-number      pic xx.
+           05 ws-store-swap-count       pic 99.
+
+      *Scratch fields used only to build the unedited CSV figures in
+      *340-write-csv-report.
+       01 ws-csv-pct                    pic 99v99.
+       01 ws-csv-display-amt            pic 9(5).99.
+       01 ws-csv-display-cnt            pic 9(3).
+       01 ws-csv-display-pct            pic 99.99.
 
        procedure division.
            open input input-file,
-                output returns-file.
+                output returns-file,
+                output sales-csv-file.
 
            read input-file at end move "Y" to ws-eof.
 
            perform 210-print-headers.
            perform 230-process-table.
+           perform 260-load-tax-rate-table.
 
            perform 200-process-records until ws-eof equals "Y".
-               
-           perform 310-print-totals.
-           
-
 
+           perform 310-print-totals.
+           perform 340-write-csv-report.
+           perform 360-write-daily-totals.
+           perform 370-write-cashier-totals.
+           perform 900-write-audit-record.
 
            close input-file
-                 returns-file.
-           stop run.
+                 returns-file
+                 sales-csv-file.
+           move 0 to return-code.
+           goback.
 
        100-print-headings.
            write returns-line from ws-page-header
@@ -232,31 +426,46 @@
            perform 300-calculate-totals.
            perform 400-move-values.
 
-      *Set up the values for the store table
+      *Set up the values for the store table, loaded from the active
+      *store list instead of hardcoded literals.
        230-process-table.
-           move "01"                       to ws-store-number(1).
-           move "02"                       to ws-store-number(2).
-           move "03"                       to ws-store-number(3).
-           move "07"                       to ws-store-number(4).
-
-           move zero                       to ws-number-per-store(1).
-           move zero                       to ws-number-per-store(2).
-           move zero                       to ws-number-per-store(3).
-           move zero                       to ws-number-per-store(4).
+           move 0 to ws-store-count.
+           open input store-table-file.
+           read store-table-file
+               at end move high-values to store-table-rec.
+           perform until store-table-rec equals high-values
+               add 1 to ws-store-count
+               move store-table-rec to ws-store-number(ws-store-count)
+               move zero to ws-number-per-store(ws-store-count)
+               read store-table-file
+                   at end move high-values to store-table-rec
+           end-perform.
+           close store-table-file.
 
        300-calculate-totals.
 
+           perform 250-lookup-tax-rate.
+
       *Determin the current transaction type
            if il-trans-code equals ws-sale-type-ID
                add il-trans-ammount        to ws-total-sales-value
                add 1                       to ws-amount-of-sales
-           
+               compute ws-total-tax rounded =
+                   ws-total-tax +
+                   (il-trans-ammount * ws-effective-tax-rate)
+
            else if il-trans-code equals ws-layaway-type-ID
                    add il-trans-ammount    to ws-total-layaway-value
                    add 1                   to ws-amount-of-layaway
+                   compute ws-total-tax rounded =
+                       ws-total-tax +
+                       (il-trans-ammount * ws-effective-tax-rate)
                end-if
            end-if.
 
+           perform 245-accumulate-by-date.
+           perform 247-accumulate-by-cashier.
+
       *Determin the current type of transaction
            if il-payment-type equals ws-cash-ID
                add 1                       to ws-num-cash-payments
@@ -272,67 +481,155 @@
            end-if.
 
       *Increment number of transactions for each store
-           if il-store-number equals ws-store-number(1)
-               add 1                       to ws-number-per-store(1)
-           else if il-store-number equals ws-store-number(2)
-                   add 1                   to ws-number-per-store(2)
-                
-                else if il-store-number equals ws-store-number(3)
-                       add 1               to ws-number-per-store(3)
-               
-                    
-                   else if il-store-number equals ws-store-number(4)
-                           add 1           to ws-number-per-store(4)
+           perform 240-find-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
 
-                        end-if
-                    end-if
-                end-if
+       240-find-store-entry.
+           if il-store-number equals ws-store-number(ws-store-idx)
+               add 1 to ws-number-per-store(ws-store-idx)
            end-if.
-    
 
-       310-print-totals.
-           add ws-amount-of-layaway        to ws-amount-of-sales
-               giving ws-total-transactions
-
-           compute ws-total-tax
-               rounded = ((ws-total-sales-value + ws-total-layaway-value
-               )* ws-tax-rate).
-
-      *Move numeric values to alphanumeric storage for use with MAX
-           move ws-number-per-store(1)     to ws-store-01.
-           move ws-number-per-store(2)     to ws-store-02.
-           move ws-number-per-store(3)     to ws-store-03.
-           move ws-number-per-store(4)     to ws-store-07.
-
-      *Determin which store had the highest number of transactions
-           if ws-number-per-store(4) equals
-              Function MAX (ws-store-01 ws-store-02
-              ws-store-03 ws-store-07)
-               move ws-store-number(4)     to ws-tl-store-number
-
-           else if ws-number-per-store(3) equals
-                 Function MAX (ws-store-01 ws-store-02
-                 ws-store-03 ws-store-07)
-                   move ws-store-number(3) to ws-tl-store-number
-
-               else if ws-number-per-store(2) equals
-                    Function MAX (ws-store-01 ws-store-02
-                    ws-store-03 ws-store-07)
-                       move ws-store-number(2)
-                                           to ws-tl-store-number
-
-                   else if ws-number-per-store(3) equals
-                        Function MAX (ws-store-01 ws-store-02
-                        ws-store-03 ws-store-07)
-                           move ws-store-number(3)
-                                           to ws-tl-store-number
-               
-                       end-if
-                   end-if
+      *Find or start a per-date totals entry for this record's
+      *transaction date, then add this record into it.
+       245-accumulate-by-date.
+           move 'n' to ws-date-found.
+           perform 246-search-date-entry
+               varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count
+                  or ws-date-found equals 'y'.
+
+           if ws-date-found equals 'n' and ws-date-count < 366
+               add 1 to ws-date-count
+               move il-trans-date to ws-date-value(ws-date-count)
+               move zero to ws-date-sales-count(ws-date-count)
+               move zero to ws-date-sales-value(ws-date-count)
+               move zero to ws-date-layaway-count(ws-date-count)
+               move zero to ws-date-layaway-value(ws-date-count)
+               move zero to ws-date-tax(ws-date-count)
+
+               if il-trans-code equals ws-sale-type-ID
+                   add 1 to ws-date-sales-count(ws-date-count)
+                   add il-trans-ammount
+                       to ws-date-sales-value(ws-date-count)
+                   compute ws-date-tax(ws-date-count) rounded =
+                       ws-date-tax(ws-date-count) +
+                       (il-trans-ammount * ws-effective-tax-rate)
+               else if il-trans-code equals ws-layaway-type-ID
+                   add 1 to ws-date-layaway-count(ws-date-count)
+                   add il-trans-ammount
+                       to ws-date-layaway-value(ws-date-count)
+                   compute ws-date-tax(ws-date-count) rounded =
+                       ws-date-tax(ws-date-count) +
+                       (il-trans-ammount * ws-effective-tax-rate)
+               end-if
+               end-if
+           end-if.
+
+       246-search-date-entry.
+           if il-trans-date equals ws-date-value(ws-date-idx)
+               move 'y' to ws-date-found
+               if il-trans-code equals ws-sale-type-ID
+                   add 1 to ws-date-sales-count(ws-date-idx)
+                   add il-trans-ammount
+                       to ws-date-sales-value(ws-date-idx)
+                   compute ws-date-tax(ws-date-idx) rounded =
+                       ws-date-tax(ws-date-idx) +
+                       (il-trans-ammount * ws-effective-tax-rate)
+               else if il-trans-code equals ws-layaway-type-ID
+                   add 1 to ws-date-layaway-count(ws-date-idx)
+                   add il-trans-ammount
+                       to ws-date-layaway-value(ws-date-idx)
+                   compute ws-date-tax(ws-date-idx) rounded =
+                       ws-date-tax(ws-date-idx) +
+                       (il-trans-ammount * ws-effective-tax-rate)
+               end-if
                end-if
            end-if.
 
-       
+      *Find or start a per-cashier totals entry for this record's
+      *cashier ID, then add this sale/layaway into it. Sales and
+      *layaways are combined into one "sales" figure since both are
+      *rung by the cashier at the register.
+       247-accumulate-by-cashier.
+           move 'n' to ws-cashier-rpt-found.
+           perform 248-search-cashier-entry
+               varying ws-cshr-idx from 1 by 1
+               until ws-cshr-idx > ws-cashier-rpt-count
+                  or ws-cashier-rpt-found equals 'y'.
+
+           if ws-cashier-rpt-found equals 'n'
+             and ws-cashier-rpt-count < 50
+               add 1 to ws-cashier-rpt-count
+               move il-cashier-id
+                   to ws-cshr-cashier-id(ws-cashier-rpt-count)
+               move zero to ws-cshr-sales-count(ws-cashier-rpt-count)
+               move zero to ws-cshr-sales-value(ws-cashier-rpt-count)
+
+               if il-trans-code equals ws-sale-type-ID
+                 or il-trans-code equals ws-layaway-type-ID
+                   add 1 to ws-cshr-sales-count(ws-cashier-rpt-count)
+                   add il-trans-ammount
+                       to ws-cshr-sales-value(ws-cashier-rpt-count)
+               end-if
+           end-if.
+
+       248-search-cashier-entry.
+           if il-cashier-id equals ws-cshr-cashier-id(ws-cshr-idx)
+               move 'y' to ws-cashier-rpt-found
+               if il-trans-code equals ws-sale-type-ID
+                 or il-trans-code equals ws-layaway-type-ID
+                   add 1 to ws-cshr-sales-count(ws-cshr-idx)
+                   add il-trans-ammount
+                       to ws-cshr-sales-value(ws-cshr-idx)
+               end-if
+           end-if.
+
+      *Find the tax rate in effect for this store as of the
+      *record's own transaction date - the latest rate row for the
+      *store whose effective date has already passed.
+       250-lookup-tax-rate.
+           move 0 to ws-best-eff-date.
+           move 0 to ws-effective-tax-rate.
+           perform 251-scan-tax-rate-entry
+               varying ws-tr-idx from 1 by 1
+               until ws-tr-idx > ws-tax-rate-count.
+
+       251-scan-tax-rate-entry.
+           if il-store-number equals ws-tr-store(ws-tr-idx)
+             and ws-tr-eff-date(ws-tr-idx) <= il-trans-date
+             and ws-tr-eff-date(ws-tr-idx) >= ws-best-eff-date
+               move ws-tr-eff-date(ws-tr-idx) to ws-best-eff-date
+               move ws-tr-rate(ws-tr-idx)     to ws-effective-tax-rate
+           end-if.
+
+      *Load the store-specific, date-effective tax rate table once
+      *at startup so that rate changes are a data file edit, not a
+      *recompile.
+       260-load-tax-rate-table.
+           move 0 to ws-tax-rate-count.
+           open input tax-rate-file.
+           read tax-rate-file
+               at end move high-values to tax-rate-rec.
+           perform until tr-store-number equals high-values
+               add 1 to ws-tax-rate-count
+               move tax-rate-rec to ws-tr-entry(ws-tax-rate-count)
+               read tax-rate-file
+                   at end move high-values to tax-rate-rec
+           end-perform.
+           close tax-rate-file.
+
+       310-print-totals.
+           add ws-amount-of-layaway        to ws-amount-of-sales
+               giving ws-total-transactions.
+
+      *Rank the active stores by transaction count, descending, so
+      *the top store and the full ranking both work no matter how
+      *many stores are loaded from store-table.dat.
+           perform 320-sort-store-table.
+           move ws-store-number(1)         to ws-tl-store-number.
+
+
 
 
       *compute the percentage of cash transactions
@@ -366,9 +663,144 @@
            write returns-line from ws-tl-tax-line.
            write returns-line from ws-tl-most-transactions-line.
 
-           
+           write returns-line from ws-ranking-heading
+               after advancing 1 lines.
+           perform 330-print-store-ranking
+               varying ws-rank-idx from 1 by 1
+               until ws-rank-idx > ws-store-count.
+
+           write returns-line from ws-date-heading
+               after advancing 2 lines.
+           perform 350-print-date-totals
+               varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count.
+
+      *Selection sort of the store table by transaction count,
+      *descending - the table is small enough (store-table.dat size)
+      *that a full in-place sort on every run is not a concern.
+       320-sort-store-table.
+           perform 321-selection-pass
+               varying ws-sort-outer-idx from 1 by 1
+               until ws-sort-outer-idx > ws-store-count.
+
+       321-selection-pass.
+           move ws-sort-outer-idx          to ws-sort-max-idx.
+           perform 322-find-max-from
+               varying ws-sort-inner-idx from ws-sort-outer-idx by 1
+               until ws-sort-inner-idx > ws-store-count.
+           if ws-sort-max-idx not = ws-sort-outer-idx
+               perform 323-swap-store-entries
+           end-if.
+
+       322-find-max-from.
+           if ws-number-per-store(ws-sort-inner-idx) >
+              ws-number-per-store(ws-sort-max-idx)
+               move ws-sort-inner-idx      to ws-sort-max-idx
+           end-if.
+
+       323-swap-store-entries.
+           move ws-store(ws-sort-outer-idx) to ws-store-swap.
+           move ws-store(ws-sort-max-idx)   to
+               ws-store(ws-sort-outer-idx).
+           move ws-store-swap               to
+               ws-store(ws-sort-max-idx).
+
+       330-print-store-ranking.
+           move ws-rank-idx                 to ws-rl-rank.
+           move ws-store-number(ws-rank-idx) to ws-rl-store.
+           move ws-number-per-store(ws-rank-idx) to ws-rl-count.
+           write returns-line from ws-tl-ranking-line.
+
+      *Print one totals line per transaction date seen in this run,
+      *instead of only the one grand total across all dates.
+       350-print-date-totals.
+           move ws-date-value(ws-date-idx)          to ws-dtl-date.
+           move ws-date-sales-count(ws-date-idx)    to ws-dtl-sales-cnt.
+           move ws-date-sales-value(ws-date-idx)    to ws-dtl-sales-val.
+           move ws-date-layaway-count(ws-date-idx)  to
+               ws-dtl-layaway-cnt.
+           move ws-date-layaway-value(ws-date-idx)  to
+               ws-dtl-layaway-val.
+           move ws-date-tax(ws-date-idx)            to ws-dtl-tax.
+           write returns-line from ws-date-totals-line.
+
+      *Comma-delimited copy of the same figures, with plain numeric
+      *values instead of the $-edited report pictures, for Excel.
+       340-write-csv-report.
+           move "METRIC,VALUE" to csv-line.
+           write csv-line.
+
+           move ws-amount-of-sales to ws-csv-display-cnt.
+           string "SALES_COUNT," delimited by size
+                  ws-csv-display-cnt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-total-sales-value to ws-csv-display-amt.
+           string "SALES_VALUE," delimited by size
+                  ws-csv-display-amt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-amount-of-layaway to ws-csv-display-cnt.
+           string "LAYAWAY_COUNT," delimited by size
+                  ws-csv-display-cnt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-total-layaway-value to ws-csv-display-amt.
+           string "LAYAWAY_VALUE," delimited by size
+                  ws-csv-display-amt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-total-tax to ws-csv-display-amt.
+           string "TAX_VALUE," delimited by size
+                  ws-csv-display-amt delimited by size
+               into csv-line.
+           write csv-line.
+
+           compute ws-csv-pct rounded =
+               ws-num-cash-payments / ws-total-transactions * 100.
+           move ws-csv-pct to ws-csv-display-pct.
+           string "CASH_PERCENT," delimited by size
+                  ws-csv-display-pct delimited by size
+               into csv-line.
+           write csv-line.
+
+           compute ws-csv-pct rounded =
+               ws-num-credit-payments / ws-total-transactions * 100.
+           move ws-csv-pct to ws-csv-display-pct.
+           string "CREDIT_PERCENT," delimited by size
+                  ws-csv-display-pct delimited by size
+               into csv-line.
+           write csv-line.
+
+           compute ws-csv-pct rounded =
+               ws-num-debit-payments / ws-total-transactions * 100.
+           move ws-csv-pct to ws-csv-display-pct.
+           string "DEBIT_PERCENT," delimited by size
+                  ws-csv-display-pct delimited by size
+               into csv-line.
+           write csv-line.
+
+           move "STORE_RANK,RANK,STORE,TRANSACTIONS" to csv-line.
+           write csv-line.
+           perform 341-write-csv-rank-row
+               varying ws-rank-idx from 1 by 1
+               until ws-rank-idx > ws-store-count.
+
+       341-write-csv-rank-row.
+           move ws-rank-idx to ws-csv-display-cnt.
+           string "STORE_RANK," delimited by size
+                  ws-csv-display-cnt delimited by size
+                  "," delimited by size
+                  ws-store-number(ws-rank-idx) delimited by size
+                  "," delimited by size
+                  ws-number-per-store(ws-rank-idx) delimited by size
+               into csv-line.
+           write csv-line.
 
-           
        400-move-values.
            move spaces                     to returns-line.
            move il-trans-code              to rl-trans-code.
@@ -380,4 +812,54 @@
 
            write returns-line before advancing 1 lines.
 
-       end program Program3.
\ No newline at end of file
+      *Append one line to the shared daily-totals.dat with today's
+      *unedited sales/layaway/tax figures, for YTDROLLUP to
+      *accumulate into its month-to-date/year-to-date file. Returns
+      *value is left zero here - Program4 posts that half.
+       360-write-daily-totals.
+           move "PROGRAM3"              to dt-program-name.
+           accept dt-run-date           from date.
+           move ws-total-sales-value    to dt-sales-value.
+           move ws-total-layaway-value  to dt-layaway-value.
+           move 0                       to dt-returns-value.
+           move ws-total-tax            to dt-tax-value.
+           open extend daily-totals-file.
+           write dt-rec.
+           close daily-totals-file.
+
+      *Append this run's per-cashier sales/layaway figures to
+      *cashier-totals.dat - the return/reject columns are left zero
+      *since this program has no visibility into either.
+       370-write-cashier-totals.
+           open extend cashier-totals-file.
+           perform 371-write-one-cashier-total
+               varying ws-cshr-idx from 1 by 1
+               until ws-cshr-idx > ws-cashier-rpt-count.
+           close cashier-totals-file.
+
+       371-write-one-cashier-total.
+           move ws-cshr-cashier-id(ws-cshr-idx)  to ct-cashier-id.
+           move ws-cshr-sales-count(ws-cshr-idx) to ct-sales-count.
+           move ws-cshr-sales-value(ws-cshr-idx) to ct-sales-value.
+           move 0 to ct-return-count.
+           move 0 to ct-return-value.
+           move 0 to ct-reject-count.
+           accept ct-run-date from date.
+           write ct-rec.
+
+      *Append one line to the shared audit trail recording the
+      *program name, when it ran, and how many records it read
+      *versus how many it wrote to the sales report.
+       900-write-audit-record.
+           move "PROGRAM3"              to au-program-name.
+           accept au-run-date           from date.
+           accept au-run-time           from time.
+           move ws-total-transactions   to au-input-count.
+           move ws-total-transactions   to au-output-count-1.
+           move 0                       to au-output-count-2.
+           move 0                       to au-output-count-3.
+           open extend audit-trail-file.
+           write audit-rec.
+           close audit-trail-file.
+
+       end program Program3.

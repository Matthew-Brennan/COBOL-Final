@@ -0,0 +1,99 @@
+       identification division.
+       program-id. MASTERLOAD.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Nightly load that copies today's valid.dat into an
+      *    indexed master file keyed on invoice number, so lookups
+      *    against prior days' validated transactions don't require
+      *    re-scanning every valid.dat the shop has ever produced.
+
+       environment division.
+       input-output section.
+       file-control.
+           select valid-log
+               assign to "../../data/valid.dat"
+               organization is line sequential.
+
+           select master-file
+               assign to "../../data/valid-master.dat"
+               organization is indexed
+               access mode is random
+               record key is mr-invoice-number
+               file status is ws-master-status.
+
+       data division.
+       file section.
+       fd valid-log
+           record contains 0 characters
+           data record is valid-rec.
+
+       01 valid-rec                   pic x(49).
+
+      *One master record per invoice, carrying the same fields as
+      *the flat valid.dat line it was loaded from.
+       fd master-file
+           data record is master-rec.
+
+       01 master-rec.
+           05 mr-trans-code           pic x.
+           05 mr-trans-amount         pic 9(5)v99.
+           05 mr-payment-type         pic xx.
+           05 mr-store-number         pic xx.
+           05 mr-invoice-number       pic x(9).
+           05 mr-sku-code             pic x(15).
+           05 mr-trans-date           pic 9(8).
+           05 mr-layaway-status       pic x.
+           05 mr-cashier-id           pic x(4).
+
+       working-storage section.
+       01 ws-eof                      pic x value 'n'.
+       01 ws-master-status            pic xx.
+       01 ws-loaded-count             pic 9(5) value 0.
+       01 ws-rejected-count           pic 9(5) value 0.
+
+       01 ws-msg-counts.
+           05 filler                  pic x(22)
+               value "MASTERLOAD: LOADED/REJ".
+           05 ws-msg-loaded           pic z(5).
+           05 filler                  pic x(1) value "/".
+           05 ws-msg-rejected         pic z(5).
+
+       procedure division.
+           open input valid-log.
+           open output master-file.
+
+           read valid-log into valid-rec
+               at end move 'y' to ws-eof.
+
+           perform 100-load-record until ws-eof equals 'y'.
+
+           display ws-msg-counts.
+
+           if ws-rejected-count > 0
+               move 16 to return-code
+           else
+               move 0 to return-code
+           end-if.
+
+           close valid-log, master-file.
+           stop run.
+
+      *Copy one flat valid.dat line into the master record layout
+      *and write it under its invoice-number key. A duplicate key
+      *should not happen this far downstream of VALIDATOR's own
+      *duplicate-invoice check, but is rejected rather than abended
+      *on just in case a master file from a prior load is re-used.
+       100-load-record.
+           move valid-rec to master-rec.
+           write master-rec
+               invalid key
+                   add 1 to ws-rejected-count
+               not invalid key
+                   add 1 to ws-loaded-count
+           end-write.
+
+           read valid-log into valid-rec
+               at end move 'y' to ws-eof.
+
+       end program MASTERLOAD.

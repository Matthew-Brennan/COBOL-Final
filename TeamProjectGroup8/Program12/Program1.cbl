@@ -0,0 +1,234 @@
+       identification division.
+       program-id. Program12.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Reports on price adjustments and manager comps split out
+      *    of Program2 into their own stream, so they show up as
+      *    their own figures instead of inflating Program4's return
+      *    totals.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select input-file
+               assign to "../../data/AdjustmentRecords_out.dat"
+               organization is line sequential.
+
+           select adjustments-file
+               assign to "../../data/program-12.out"
+               organization is line sequential.
+
+           select store-table-file
+               assign to "../../data/store-table.dat"
+               organization is line sequential.
+
+           select audit-trail-file
+               assign to "../../data/audit-trail.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd input-file
+           data record is input-line
+           record contains 49 characters.
+
+       01 input-line.
+           05 il-trans-code            pic x.
+           05 il-trans-amount          pic 9(5)v99.
+           05 il-payment-type          pic xx.
+           05 il-store-number          pic xx.
+           05 il-invoice-number        pic x(9).
+           05 il-sku-code              pic x(15).
+           05 il-trans-date            pic 9(8).
+           05 il-layaway-status        pic x.
+           05 il-cashier-id            pic x(4).
+
+       fd adjustments-file
+           data record is adjustments-line
+           record contains 80 characters.
+
+       01 adjustments-line.
+           05 al-invoice-number        pic x(9).
+           05 filler                   pic x(2).
+           05 al-store-number          pic xx.
+           05 filler                   pic x(2).
+           05 al-amount                pic $(5).99.
+           05 filler                   pic x(2).
+           05 al-cashier-id            pic x(4).
+
+       fd store-table-file
+           record contains 2 characters
+           data record is store-table-rec.
+
+       01 store-table-rec              pic xx.
+
+      *Shared audit trail appended to by every batch program -
+      *program name, run date/time, and before/after record counts.
+       fd audit-trail-file
+           data record is audit-rec
+           record contains 62 characters.
+
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic 9(6).
+           05 au-run-time              pic 9(8).
+           05 au-input-count           pic 9(7).
+           05 au-output-count-1        pic 9(7).
+           05 au-output-count-2        pic 9(7).
+           05 au-output-count-3        pic 9(7).
+
+       working-storage section.
+       01 ws-page-header.
+           05 filler                   pic x(24)
+               value spaces.
+           05 filler                   pic x(18)
+               value "ADJUSTMENTS REPORT".
+
+       01 ws-detail-header.
+           05 filler                   pic x(11)
+               value "Invoice  ".
+           05 filler                   pic x(5)
+               value "St ".
+           05 filler                   pic x(11)
+               value "Amount  ".
+           05 filler                   pic x(6)
+               value "Csh".
+
+       01 ws-totals-line.
+           05 filler                   pic x(26)
+               value "TOTAL ADJUSTMENT COUNT: ".
+           05 ws-tl-count              pic zz9.
+           05 filler                   pic x(26)
+               value "  TOTAL ADJUSTMENT VALUE: ".
+           05 ws-tl-value              pic $(5)99.99.
+
+       01 ws-store-heading              pic x(25)
+           value "TOTALS BY STORE:".
+
+       01 ws-store-detail-line.
+           05 filler                   pic x(6)
+               value "STORE ".
+           05 ws-sdl-store-number      pic xx.
+           05 filler                   pic x(8)
+               value " COUNT: ".
+           05 ws-sdl-store-count       pic zz9.
+           05 filler                   pic x(9)
+               value "  VALUE: ".
+           05 ws-sdl-store-value       pic $(5)99.99.
+
+      *List of active stores, loaded from store-table.dat so that
+      *onboarding a store is a data file change, not a recompile.
+       01 ws-store-count               pic 99 value 0.
+       01 ws-store-table.
+           05 ws-store occurs 1 to 20 times
+               depending on ws-store-count
+               indexed by ws-store-idx.
+               10 ws-store-number      pic xx.
+               10 ws-store-adj-count   pic 99
+                   value 0.
+               10 ws-store-adj-value   pic 9(5)v99
+                   value 0.
+
+       01 ws-eof                       pic x value "N".
+       01 ws-adjustment-count          pic 99 value 0.
+       01 ws-adjustment-value          pic 9(5)v99 value 0.
+
+       procedure division.
+           open input input-file,
+                output adjustments-file.
+
+           perform 800-load-store-table.
+
+           write adjustments-line from ws-page-header.
+           write adjustments-line from ws-detail-header.
+
+           read input-file at end move "Y" to ws-eof.
+
+           perform 200-process-records until ws-eof equals "Y".
+
+           perform 300-print-totals.
+           perform 900-write-audit-record.
+
+           close input-file,
+                 adjustments-file.
+           move 0 to return-code.
+           goback.
+
+       200-process-records.
+           add 1 to ws-adjustment-count.
+           add il-trans-amount to ws-adjustment-value.
+
+           perform 210-find-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+           perform 220-print-detail.
+
+           read input-file at end move "Y" to ws-eof.
+
+       210-find-store-entry.
+           if il-store-number equals ws-store-number(ws-store-idx)
+               add 1 to ws-store-adj-count(ws-store-idx)
+               add il-trans-amount to ws-store-adj-value(ws-store-idx)
+           end-if.
+
+       220-print-detail.
+           move il-invoice-number        to al-invoice-number.
+           move il-store-number          to al-store-number.
+           move il-trans-amount          to al-amount.
+           move il-cashier-id            to al-cashier-id.
+           write adjustments-line.
+
+       300-print-totals.
+           move ws-adjustment-count      to ws-tl-count.
+           move ws-adjustment-value      to ws-tl-value.
+           write adjustments-line from ws-totals-line
+               after advancing 2 lines.
+
+           write adjustments-line from ws-store-heading
+               after advancing 1 line.
+           perform 310-print-store-detail
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       310-print-store-detail.
+           move ws-store-number(ws-store-idx)  to ws-sdl-store-number.
+           move ws-store-adj-count(ws-store-idx) to ws-sdl-store-count.
+           move ws-store-adj-value(ws-store-idx) to ws-sdl-store-value.
+           write adjustments-line from ws-store-detail-line.
+
+      *Load the list of active stores once at startup so that
+      *onboarding a store is a data file change, not a recompile.
+       800-load-store-table.
+           move 0 to ws-store-count.
+           open input store-table-file.
+           read store-table-file
+               at end move high-values to store-table-rec.
+           perform until store-table-rec equals high-values
+               add 1 to ws-store-count
+               move store-table-rec to ws-store-number(ws-store-count)
+               move zero to ws-store-adj-count(ws-store-count)
+               move zero to ws-store-adj-value(ws-store-count)
+               read store-table-file
+                   at end move high-values to store-table-rec
+           end-perform.
+           close store-table-file.
+
+      *Append one line to the shared audit trail recording the
+      *program name, when it ran, and how many adjustment records it
+      *read versus how many it reported on.
+       900-write-audit-record.
+           move "PROGRAM12"              to au-program-name.
+           accept au-run-date            from date.
+           accept au-run-time            from time.
+           move ws-adjustment-count      to au-input-count.
+           move ws-adjustment-count      to au-output-count-1.
+           move 0                        to au-output-count-2.
+           move 0                        to au-output-count-3.
+           open extend audit-trail-file.
+           write audit-rec.
+           close audit-trail-file.
+
+       end program Program12.

@@ -0,0 +1,194 @@
+       identification division.
+       program-id. Program6.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Reads the layaway records out of SalesRecords_out.dat and
+      *    ages the ones that are still open into 30/60/90 day
+      *    buckets, so store managers know which layaways are
+      *    getting old enough to call the customer about.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select input-file
+               assign to "../../data/SalesRecords_out.dat"
+               organization is line sequential.
+
+           select aging-file
+               assign to "../../data/program-6-layaway.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd input-file
+           data record is input-line
+           record contains 49 characters.
+
+       01 input-line.
+           05 il-trans-code            pic x.
+           05 il-trans-amount          pic 9(5)v99.
+           05 il-payment-type          pic xx.
+           05 il-store-number          pic xx.
+           05 il-invoice-number        pic x(9).
+           05 il-sku-code              pic x(15).
+           05 il-trans-date            pic 9(8).
+           05 il-layaway-status        pic x.
+               88 il-layaway-open      value 'O'.
+               88 il-layaway-closed    value 'C'.
+           05 il-cashier-id            pic x(4).
+
+       fd aging-file
+           data record is aging-line
+           record contains 80 characters.
+
+       01 aging-line.
+           05 al-invoice-number        pic x(9).
+           05 filler                   pic x(2).
+           05 al-store-number          pic xx.
+           05 filler                   pic x(2).
+           05 al-amount                pic $(5).99.
+           05 filler                   pic x(2).
+           05 al-age-days              pic zzz9.
+           05 filler                   pic x(2).
+           05 al-bucket                pic x(12).
+
+       working-storage section.
+       01 ws-page-header.
+           05 filler                   pic x(24)
+               value spaces.
+           05 filler                   pic x(21)
+               value "LAYAWAY AGING REPORT".
+
+       01 ws-detail-line.
+           05 filler                   pic x(30)
+              value "Invoice   St Amount    Age".
+           05 filler                   pic x(14)
+              value "  Bucket".
+
+       01 ws-totals-line.
+           05 ws-tl-open-line.
+               10 filler               pic x(24)
+                   value "TOTAL OPEN LAYAWAYS: ".
+               10 ws-tl-open           pic zz9.
+           05 ws-tl-closed-line.
+               10 filler               pic x(24)
+                   value "TOTAL CLOSED LAYAWAYS: ".
+               10 ws-tl-closed         pic zz9.
+           05 ws-tl-bucket-0-30-line.
+               10 filler               pic x(24)
+                   value "OPEN 0-30 DAYS: ".
+               10 ws-tl-bucket-0-30    pic zz9.
+           05 ws-tl-bucket-31-60-line.
+               10 filler               pic x(24)
+                   value "OPEN 31-60 DAYS: ".
+               10 ws-tl-bucket-31-60   pic zz9.
+           05 ws-tl-bucket-61-90-line.
+               10 filler               pic x(24)
+                   value "OPEN 61-90 DAYS: ".
+               10 ws-tl-bucket-61-90   pic zz9.
+           05 ws-tl-bucket-over-90-line.
+               10 filler               pic x(24)
+                   value "OPEN OVER 90 DAYS: ".
+               10 ws-tl-bucket-over-90 pic zz9.
+
+       01 ws-layaway-type-id            pic x
+           value "L".
+       01 ws-eof                        pic x
+           value "N".
+       01 ws-as-of-date                 pic 9(8)
+           value 0.
+       01 ws-age-days                   pic 9(5)
+           value 0.
+       01 ws-bucket-label               pic x(12).
+
+       01 ws-open-count                 pic 999 value 0.
+       01 ws-closed-count               pic 999 value 0.
+       01 ws-bucket-0-30                pic 999 value 0.
+       01 ws-bucket-31-60               pic 999 value 0.
+       01 ws-bucket-61-90               pic 999 value 0.
+       01 ws-bucket-over-90             pic 999 value 0.
+
+       procedure division.
+           open input input-file,
+                output aging-file.
+
+           accept ws-as-of-date from date yyyymmdd.
+
+           write aging-line from ws-page-header.
+           write aging-line from ws-detail-line.
+
+           read input-file at end move "Y" to ws-eof.
+
+           perform 200-process-records until ws-eof equals "Y".
+
+           perform 300-print-totals.
+
+           close input-file,
+                 aging-file.
+           stop run.
+
+       200-process-records.
+           if il-trans-code equals ws-layaway-type-id
+               perform 210-process-layaway
+           end-if.
+
+           read input-file at end move "Y" to ws-eof.
+
+      *Bucket this layaway by how long it has been open; closed
+      *layaways are counted but not aged.
+       210-process-layaway.
+           if il-layaway-closed
+               add 1 to ws-closed-count
+           else
+               add 1 to ws-open-count
+               perform 220-age-layaway
+               perform 230-print-detail
+           end-if.
+
+       220-age-layaway.
+           compute ws-age-days =
+               function integer-of-date(ws-as-of-date) -
+               function integer-of-date(il-trans-date).
+
+           if ws-age-days <= 30
+               move "0-30"     to ws-bucket-label
+               add 1 to ws-bucket-0-30
+           else if ws-age-days <= 60
+               move "31-60"    to ws-bucket-label
+               add 1 to ws-bucket-31-60
+           else if ws-age-days <= 90
+               move "61-90"    to ws-bucket-label
+               add 1 to ws-bucket-61-90
+           else
+               move "OVER 90"  to ws-bucket-label
+               add 1 to ws-bucket-over-90
+           end-if
+           end-if
+           end-if.
+
+       230-print-detail.
+           move il-invoice-number        to al-invoice-number.
+           move il-store-number          to al-store-number.
+           move il-trans-amount          to al-amount.
+           move ws-age-days              to al-age-days.
+           move ws-bucket-label          to al-bucket.
+           write aging-line.
+
+       300-print-totals.
+           move ws-open-count            to ws-tl-open.
+           move ws-closed-count          to ws-tl-closed.
+           move ws-bucket-0-30           to ws-tl-bucket-0-30.
+           move ws-bucket-31-60          to ws-tl-bucket-31-60.
+           move ws-bucket-61-90          to ws-tl-bucket-61-90.
+           move ws-bucket-over-90        to ws-tl-bucket-over-90.
+
+           write aging-line from ws-tl-open-line after advancing 2.
+           write aging-line from ws-tl-closed-line.
+           write aging-line from ws-tl-bucket-0-30-line.
+           write aging-line from ws-tl-bucket-31-60-line.
+           write aging-line from ws-tl-bucket-61-90-line.
+           write aging-line from ws-tl-bucket-over-90-line.
+
+       end program Program6.

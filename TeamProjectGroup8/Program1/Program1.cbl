@@ -19,6 +19,28 @@
                organization is line sequential.
            select valid-log   assign to "../../data/valid.dat"
                organization is line sequential.
+           select store-table-file
+               assign to "../../data/store-table.dat"
+               organization is line sequential.
+           select restart-file
+               assign to "../../data/restart.dat"
+               organization is line sequential
+               file status is ws-restart-status.
+           select sku-price-file
+               assign to "../../data/sku-price-table.dat"
+               organization is line sequential.
+           select sales-history-file
+               assign to "../../data/SalesRecords_out.dat"
+               organization is line sequential.
+           select audit-trail-file
+               assign to "../../data/audit-trail.dat"
+               organization is line sequential.
+           select cashier-table-file
+               assign to "../../data/cashier-table.dat"
+               organization is line sequential.
+           select cashier-totals-file
+               assign to "../../data/cashier-totals.dat"
+               organization is line sequential.
 
        data division.
        file section.
@@ -34,6 +56,17 @@
            05 input-storenum         pic xx.
            05 input-invoicenum       pic x(9).
            05 input-sku              pic x(15).
+           05 input-trans-date       pic 9(8).
+      *Only meaningful when input-code is 'L' - tracks whether a
+      *layaway invoice is still open or has been paid off, for the
+      *layaway-aging report.
+           05 input-layaway-status   pic x.
+               88 88-layaway-open    value 'O'.
+               88 88-layaway-closed  value 'C'.
+      *Which register/employee rang this transaction - checked
+      *against cashier-table.dat the same way input-storenum is
+      *checked against store-table.dat.
+           05 input-cashier-id       pic x(4).
 
       *Used to write out to our error file
        fd error-log
@@ -44,7 +77,7 @@
            05 filler                 pic x(1).
            05 error-loc              pic Z(3).
            05 filler                 pic x(5).
-           05 error-rec              pic x(36).
+           05 error-rec              pic x(49).
            05 filler                 pic x(2).
            05 error-desc             pic x(25).
 
@@ -54,7 +87,7 @@
            data record is prt-inval.
 
        01 prt-inval.
-           05 invalid-code           pic x(36).
+           05 invalid-code           pic x(49).
 
       *Used to write out to our valid file
        fd valid-log
@@ -62,11 +95,161 @@
            data record is prt-valid.
 
        01 prt-valid.
-           05 valid-code             pic x(36).
-       
+           05 valid-code             pic x(49).
+
+      *Holds the list of active store numbers, one per line
+       fd store-table-file
+          record contains 2 characters
+          data record is store-table-rec.
+
+       01 store-table-rec           pic xx.
+
+      *Holds the last input record number fully validated, written
+      *every ws-checkpoint-interval records so a mid-file abend can
+      *be resumed without re-validating the whole input file.
+       fd restart-file
+          record contains 3 characters
+          data record is restart-rec.
+
+       01 restart-rec                pic 999.
+
+      *Holds the expected price range for one SKU, one per line.
+       fd sku-price-file
+          record contains 29 characters
+          data record is sku-price-rec.
+
+       01 sku-price-rec.
+           05 spr-sku-code            pic x(15).
+           05 spr-low-amount          pic 9(5)v99.
+           05 spr-high-amount         pic 9(5)v99.
+
+      *Last run's sales/layaway output, read back as reference data
+      *so a return's amount can be checked against the sale it is
+      *returning against. Must stay at the same width as
+      *SalesRecords_out.dat's actual 49-byte record - a narrower FD
+      *record does not truncate a wider physical line under line
+      *sequential I/O, it splits the leftover bytes into a second,
+      *bogus read.
+       fd sales-history-file
+          record contains 49 characters
+          data record is sh-rec.
+
+       01 sh-rec.
+           05 sh-trans-code           pic x.
+           05 sh-trans-amount         pic 9(5)v99.
+           05 sh-payment-type         pic xx.
+           05 sh-store-number         pic xx.
+           05 sh-invoice-number       pic x(9).
+           05 sh-sku-code             pic x(15).
+           05 sh-trans-date           pic 9(8).
+           05 sh-layaway-status       pic x.
+           05 sh-cashier-id           pic x(4).
+
+      *Shared audit trail appended to by every batch program -
+      *program name, run date/time, and before/after record counts.
+       fd audit-trail-file
+          record contains 62 characters
+          data record is audit-rec.
+
+       01 audit-rec.
+           05 au-program-name         pic x(20).
+           05 au-run-date             pic 9(6).
+           05 au-run-time             pic 9(8).
+           05 au-input-count          pic 9(7).
+           05 au-output-count-1       pic 9(7).
+           05 au-output-count-2       pic 9(7).
+           05 au-output-count-3       pic 9(7).
+
+      *Holds the list of active cashier/register IDs, one per line,
+      *the same way store-table-file holds active store numbers.
+       fd cashier-table-file
+          record contains 4 characters
+          data record is cashier-table-rec.
+
+       01 cashier-table-rec          pic x(4).
+
+      *Shared per-cashier rollup file - this program contributes one
+      *line per cashier carrying only its reject count, Program3
+      *contributes sales/layaway figures, and Program4 contributes
+      *return figures. CASHIERRPT combines the three by cashier-id
+      *the same way YTDROLLUP combines Program3/Program4's
+      *daily-totals.dat contributions.
+       fd cashier-totals-file
+          record contains 43 characters
+          data record is ct-rec.
+
+       01 ct-rec.
+           05 ct-cashier-id           pic x(4).
+           05 ct-sales-count          pic 9(5).
+           05 ct-sales-value          pic 9(7)v99.
+           05 ct-return-count         pic 9(5).
+           05 ct-return-value         pic 9(7)v99.
+           05 ct-reject-count         pic 9(5).
+           05 ct-run-date             pic 9(6).
 
        working-storage section.
 
+      *List of active store numbers, loaded from store-table.dat so
+      *that opening a new store is a data change, not a code change.
+       01 ws-store-table-max          pic 99 value 20.
+       01 ws-store-count              pic 99 value 0.
+       01 ws-store-table.
+           05 ws-store-entry occurs 1 to 20 times
+               depending on ws-store-count
+               indexed by ws-store-idx  pic xx.
+       01 ws-store-found              pic x value 'n'.
+
+      *Expected price range per SKU, loaded from sku-price-table.dat.
+      *A SKU not listed here has no range to enforce.
+       01 ws-sku-price-count          pic 999 value 0.
+       01 ws-sku-price-table.
+           05 ws-spr-entry occurs 1 to 200 times
+               depending on ws-sku-price-count
+               indexed by ws-sku-price-idx.
+               10 ws-spr-sku         pic x(15).
+               10 ws-spr-low         pic 9(5)v99.
+               10 ws-spr-high        pic 9(5)v99.
+       01 ws-sku-price-found          pic x value 'n'.
+       01 ws-sku-match-low            pic 9(5)v99 value 0.
+       01 ws-sku-match-high           pic 9(5)v99 value 0.
+
+      *Last run's sale amount per invoice, loaded from
+      *SalesRecords_out.dat, so a return can be checked against the
+      *amount it is returning against. An invoice not on file has
+      *nothing to check a return against and is not flagged.
+       01 ws-sales-hist-count         pic 9(4) value 0.
+       01 ws-sales-hist-table.
+           05 ws-sh-entry occurs 1 to 2000 times
+               depending on ws-sales-hist-count
+               indexed by ws-sales-hist-idx.
+               10 ws-sh-invoice       pic x(9).
+               10 ws-sh-amount        pic 9(5)v99.
+       01 ws-sales-hist-found         pic x value 'n'.
+       01 ws-sales-hist-amt           pic 9(5)v99 value 0.
+
+      *List of active cashier/register IDs, loaded from
+      *cashier-table.dat so adding a cashier is a data change, not a
+      *code change.
+       01 ws-cashier-table-max        pic 99 value 50.
+       01 ws-cashier-count            pic 99 value 0.
+       01 ws-cashier-table.
+           05 ws-cashier-entry occurs 1 to 50 times
+               depending on ws-cashier-count
+               indexed by ws-cashier-idx  pic x(4).
+       01 ws-cashier-found            pic x value 'n'.
+
+      *Per-cashier reject counts accumulated this run, written to
+      *cashier-totals.dat at end of run for CASHIERRPT to roll up
+      *alongside Program3's sales and Program4's returns.
+       01 ws-cashier-rpt-count        pic 99 value 0.
+       01 ws-cashier-rpt-table.
+           05 ws-cr-entry occurs 1 to 50 times
+               depending on ws-cashier-rpt-count
+               indexed by ws-cashier-rpt-idx.
+               10 ws-cr-cashier-id    pic x(4).
+               10 ws-cr-reject-count  pic 9(5).
+       01 ws-cashier-rpt-found         pic x value 'n'.
+
        01 sw-eof                     pic x value 'n'.
 
        01 ws-printed-headers         pic x value 'n'.
@@ -74,20 +257,37 @@
        01 ws-record-counter          pic 999
            value 0.
 
+      *Restart/checkpoint control - see 850-check-restart-file and
+      *900-write-checkpoint. The interval is kept at 1 (checkpoint
+      *after every record) rather than batched, since valid-log/
+      *invalid-log/error-log are reopened extend on restart with no
+      *rollback - any gap between the checkpoint and the last output
+      *write would mean those records get revalidated and rewritten
+      *a second time on restart.
+       01 ws-restart-status          pic xx.
+       01 ws-restart-point           pic 999 value 0.
+       01 ws-checkpoint-interval     pic 999 value 1.
+       01 ws-records-since-checkpt   pic 999 value 0.
+       01 ws-skip-counter            pic 999 value 0.
+
        01 ws-error-counter           pic 9
            value 0.
        01 ws-total-errors            pic 9(3)
            value 0.
 
+      *Tallies feeding the audit trail record - see
+      *930-write-audit-record.
+       01 ws-valid-count             pic 9(5) value 0.
+       01 ws-audit-total-count       pic 9(7) value 0.
+
        01 ws-input-sec.
            05 ws-input-code          pic x.
-               88 88-code-validate   value 'S', 'R', 'L'.
+               88 88-code-validate   value 'S', 'R', 'L', 'A'.
            05 ws-input-amount        pic 9(5)V99.
                88 88-amt-validate    value 0 thru 99999.99.
            05 ws-input-type          pic xx.
                88 88-type-validate   value 'CA', 'CR', 'DB'.
            05 ws-input-storenum      pic xx.
-               88 88-store-validate  value '01', '02', '03', '07'.
            05 ws-input-invoicenum.
                10 invoice-ident      pic xx.
                    88 88-inv-ident   value 'AA' thru 'ZZ'.
@@ -96,6 +296,9 @@
                    88 88-inv-num     value 0 thru 999999.
            05 ws-input-sku           pic x(15).
                88 88-sku-alpha       value '1' thru '9', 'A' thru 'Z'.
+           05 filler                 pic 9(8).
+           05 filler                 pic x.
+           05 ws-input-cashier-id    pic x(4).
 
        01 ws-error-flags.
            05 ws-code-flag           pic x value 'n'.
@@ -104,8 +307,20 @@
            05 ws-storenum-flag       pic x value 'n'.
            05 ws-invoice-flag        pic x value 'n'.
            05 ws-sku-flag            pic x value 'n'.
+           05 ws-price-flag          pic x value 'n'.
+           05 ws-dup-flag            pic x value 'n'.
+           05 ws-refund-flag         pic x value 'n'.
+           05 ws-cashier-flag        pic x value 'n'.
            05 ws-invalid-flag        pic x value 'n'.
 
+      *Invoice numbers seen so far this run, used to catch register
+      *tape re-runs that land the same invoice in the file twice.
+       01 ws-seen-invoice-count       pic 999 value 0.
+       01 ws-seen-invoice-table.
+           05 ws-seen-invoicenum occurs 1 to 999 times
+               depending on ws-seen-invoice-count
+               indexed by ws-seen-idx  pic x(9).
+
        01 ws-header-error-log-l1.
            05 filler                 pic x(1)
                value spaces.
@@ -151,7 +366,7 @@
        01 ws-error-log-padding.
            05 filler                 pic x(1)
                value spaces.
-           05 filler                 pic x(46)
+           05 filler                 pic x(59)
                value spaces.
            05 ws-error-log-message   pic x(25)
                value spaces.
@@ -181,25 +396,97 @@
                value "BAD INVOICE DATA".
            05 ws-prt-error-sku       pic x(12)
                value "BAD SKU".
+           05 ws-prt-error-duplicate pic x(17)
+               value "DUPLICATE INVOICE".
+           05 ws-prt-error-price     pic x(22)
+               value "SKU PRICE OUT OF RANGE".
+           05 ws-prt-error-refund    pic x(23)
+               value "RETURN EXCEEDS SALE AMT".
+           05 ws-prt-error-cashier   pic x(18)
+               value "INVALID CASHIER ID".
+
+      *Management exception report: how many rejected records carry
+      *1, 2, or 3-or-more errors, and which error types are the most
+      *common across this run.
+       01 ws-bucket-one-error        pic 999 value 0.
+       01 ws-bucket-two-errors       pic 999 value 0.
+       01 ws-bucket-three-plus       pic 999 value 0.
+
+       01 ws-except-heading          pic x(37)
+           value "MANAGEMENT EXCEPTION REPORT".
+
+       01 ws-except-bucket-heading   pic x(32)
+           value "REJECTED RECORDS BY ERROR COUNT:".
+
+       01 ws-except-bucket-line.
+           05 filler                 pic x(1)
+               value spaces.
+           05 ws-eb-label            pic x(20).
+           05 ws-eb-count            pic z(3).
+
+       01 ws-except-freq-heading     pic x(34)
+           value "ERROR TYPES BY FREQUENCY (RANKED):".
+
+       01 ws-except-table.
+           05 ws-except-entry occurs 10 times
+               indexed by ws-except-idx.
+               10 ws-except-label    pic x(27).
+               10 ws-except-count    pic 999.
+
+       01 ws-except-line.
+           05 filler                 pic x(1)
+               value spaces.
+           05 ws-el-label            pic x(27).
+           05 ws-el-count            pic z(3).
+
+       01 ws-except-sort-outer       pic 99.
+       01 ws-except-sort-inner       pic 99.
+       01 ws-except-sort-max         pic 99.
+       01 ws-except-swap.
+           05 ws-except-swap-label   pic x(27).
+           05 ws-except-swap-count   pic 999.
 
        procedure division.
 
-           open input input-file,
-               output error-log, invalid-log, valid-log.
+           perform 800-load-store-table.
+           perform 820-load-sku-price-table.
+           perform 830-load-sales-history-table.
+           perform 840-load-cashier-table.
+           perform 630-init-exception-table.
+           perform 850-check-restart-file.
+
+           open input input-file.
+
+           if ws-restart-point > 0 then
+               open extend error-log, invalid-log, valid-log
+               perform 860-skip-validated-records
+           else
+               open output error-log, invalid-log, valid-log
+           end-if.
+
+           move ws-restart-point to ws-record-counter.
 
-           read input-file into input-rec.
+           read input-file into input-rec
+               at end move 'y' to sw-eof.
 
            perform until sw-eof = 'y'
                add 1 to ws-record-counter
                perform 000-perform-validation
+               perform 870-check-checkpoint
            end-perform.
            if ws-printed-headers equals 'y' then
                perform 600-print-error-footer
+               perform 650-print-exception-summary
            end-if.
-           
+
+           perform 950-clear-restart-file.
+           perform 930-write-audit-record.
+           perform 940-write-cashier-totals.
+
            close input-file,
                  error-log, invalid-log, valid-log.
-           stop run.
+           move 0 to return-code.
+           goback.
 
        000-perform-validation.
            perform 700-reset-flags.
@@ -216,7 +503,8 @@
                set ws-paytype-flag to 'y'
                set ws-invalid-flag to 'y'
            end-if.
-           if not 88-store-validate then
+           perform 750-validate-store.
+           if ws-store-found equals 'n' then
                set ws-storenum-flag to 'y'
                set ws-invalid-flag to 'y'
            end-if.
@@ -229,6 +517,10 @@
                set ws-sku-flag to 'y'
                set ws-invalid-flag to 'y'
            end-if.
+           perform 770-validate-sku-price.
+           perform 780-validate-refund-amount.
+           perform 790-validate-cashier.
+           perform 760-check-duplicate-invoice.
            perform 100-decide-output.
            read input-file into input-rec
                at end move 'y' to sw-eof.
@@ -243,15 +535,20 @@
                perform 300-print-invalid-content
            else
                perform 200-print-valid-content
+               if ws-refund-flag equals 'y'
+                   add 1 to ws-except-count(9)
+               end-if
            end-if.
            
 
        200-print-valid-content.
            write prt-valid from input-rec.
+           add 1 to ws-valid-count.
 
        300-print-invalid-content.
            write prt-inval from input-rec.
            perform 500-print-error-content.
+           perform 795-tally-cashier-reject.
 
        400-print-error-headers.
            write prt-error from ws-header-error-log-l1.
@@ -292,17 +589,458 @@
                move ws-prt-error-sku to ws-error-log-message
                write prt-error from ws-error-log-padding
            end-if.
+           if ws-price-flag equals 'y' then
+               move ws-prt-error-price to ws-error-log-message
+               write prt-error from ws-error-log-padding
+           end-if.
+           if ws-dup-flag equals 'y' then
+               move ws-prt-error-duplicate to ws-error-log-message
+               write prt-error from ws-error-log-padding
+           end-if.
+           if ws-refund-flag equals 'y' then
+               move ws-prt-error-refund to ws-error-log-message
+               write prt-error from ws-error-log-padding
+           end-if.
+           if ws-cashier-flag equals 'y' then
+               move ws-prt-error-cashier to ws-error-log-message
+               write prt-error from ws-error-log-padding
+           end-if.
 
            move spaces to prt-error.
            write prt-error after advancing 1.
            move spaces to ws-error-log-message.
 
+           perform 640-tally-exception-totals.
+
        600-print-error-footer.
            move ws-total-errors to ws-error-footer-count.
            write prt-error from ws-error-log-footer after advancing 1.
 
        700-reset-flags.
-           set ws-error-flags to 'nnnnnnn'.
+           set ws-error-flags to 'nnnnnnnnnnn'.
            set ws-error-counter to 0.
 
-       end program VALIDATOR.
\ No newline at end of file
+      *Flag the second and later occurrence of an invoice number
+      *within this run, and remember the first occurrence so later
+      *records can be checked against it.
+       760-check-duplicate-invoice.
+           move 'n' to ws-dup-flag.
+           perform 761-search-seen-invoices
+               varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-invoice-count.
+           if ws-dup-flag equals 'y' then
+               set ws-invalid-flag to 'y'
+           else
+               if ws-seen-invoice-count < 999 then
+                   add 1 to ws-seen-invoice-count
+                   move ws-input-invoicenum
+                       to ws-seen-invoicenum(ws-seen-invoice-count)
+               end-if
+           end-if.
+
+       761-search-seen-invoices.
+           if ws-input-invoicenum equals ws-seen-invoicenum(ws-seen-idx)
+               move 'y' to ws-dup-flag
+           end-if.
+
+      *Look up the current store number against the active store
+      *table loaded from store-table.dat.
+       750-validate-store.
+           move 'n' to ws-store-found.
+           perform 751-search-store-table
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       751-search-store-table.
+           if ws-input-storenum equals ws-store-entry(ws-store-idx)
+               move 'y' to ws-store-found
+           end-if.
+
+      *Check the transaction amount against the expected price range
+      *for this SKU, if one is on file. A SKU with no range on file
+      *is not flagged - the table only covers SKUs management wants
+      *watched.
+       770-validate-sku-price.
+           move 'n' to ws-price-flag.
+           move 'n' to ws-sku-price-found.
+           perform 771-search-sku-price-table
+               varying ws-sku-price-idx from 1 by 1
+               until ws-sku-price-idx > ws-sku-price-count.
+           if ws-sku-price-found equals 'y'
+             and (ws-input-amount < ws-sku-match-low
+               or ws-input-amount > ws-sku-match-high)
+               set ws-price-flag to 'y'
+               set ws-invalid-flag to 'y'
+           end-if.
+
+       771-search-sku-price-table.
+           if ws-input-sku equals ws-spr-sku(ws-sku-price-idx)
+               move 'y' to ws-sku-price-found
+               move ws-spr-low(ws-sku-price-idx) to ws-sku-match-low
+               move ws-spr-high(ws-sku-price-idx) to ws-sku-match-high
+           end-if.
+
+      *Check a return's amount against the original sale's amount on
+      *file from last run's SalesRecords_out.dat. A return for more
+      *than the original sale is flagged; an invoice not on file has
+      *nothing to check against and is not flagged.
+       780-validate-refund-amount.
+           move 'n' to ws-sales-hist-found.
+           move 0 to ws-sales-hist-amt.
+           if ws-input-code equals 'R'
+               perform 781-search-sales-history
+                   varying ws-sales-hist-idx from 1 by 1
+                   until ws-sales-hist-idx > ws-sales-hist-count
+               if ws-sales-hist-found equals 'y'
+                 and ws-input-amount > ws-sales-hist-amt
+                   set ws-refund-flag to 'y'
+               end-if
+           end-if.
+
+       781-search-sales-history.
+           if ws-input-invoicenum
+             equals ws-sh-invoice(ws-sales-hist-idx)
+               move 'y' to ws-sales-hist-found
+               move ws-sh-amount(ws-sales-hist-idx)
+                   to ws-sales-hist-amt
+           end-if.
+
+      *Look up the current cashier/register ID against the active
+      *cashier table loaded from cashier-table.dat.
+       790-validate-cashier.
+           move 'n' to ws-cashier-found.
+           perform 791-search-cashier-table
+               varying ws-cashier-idx from 1 by 1
+               until ws-cashier-idx > ws-cashier-count.
+           if ws-cashier-found equals 'n' then
+               set ws-cashier-flag to 'y'
+               set ws-invalid-flag to 'y'
+           end-if.
+
+       791-search-cashier-table.
+           if ws-input-cashier-id
+             equals ws-cashier-entry(ws-cashier-idx)
+               move 'y' to ws-cashier-found
+           end-if.
+
+      *Bump this run's per-cashier reject count, feeding the combined
+      *by-cashier report CASHIERRPT builds from this program's
+      *contribution to cashier-totals.dat plus Program3's and
+      *Program4's.
+       795-tally-cashier-reject.
+           move 'n' to ws-cashier-rpt-found.
+           perform 796-search-cashier-rpt-table
+               varying ws-cashier-rpt-idx from 1 by 1
+               until ws-cashier-rpt-idx > ws-cashier-rpt-count.
+           if ws-cashier-rpt-found equals 'n'
+             and ws-cashier-rpt-count < 50
+               add 1 to ws-cashier-rpt-count
+               move ws-input-cashier-id
+                   to ws-cr-cashier-id(ws-cashier-rpt-count)
+               move 1 to ws-cr-reject-count(ws-cashier-rpt-count)
+           end-if.
+
+       796-search-cashier-rpt-table.
+           if ws-input-cashier-id
+             equals ws-cr-cashier-id(ws-cashier-rpt-idx)
+               move 'y' to ws-cashier-rpt-found
+               add 1 to ws-cr-reject-count(ws-cashier-rpt-idx)
+           end-if.
+
+      *Load the list of active stores once at startup so that
+      *onboarding a store is a data file change, not a recompile.
+       800-load-store-table.
+           move 0 to ws-store-count.
+           open input store-table-file.
+           read store-table-file
+               at end move high-values to store-table-rec.
+           perform until store-table-rec equals high-values
+               add 1 to ws-store-count
+               move store-table-rec to ws-store-entry(ws-store-count)
+               read store-table-file
+                   at end move high-values to store-table-rec
+           end-perform.
+           close store-table-file.
+
+      *Load the SKU expected-price-range table once at startup so
+      *tightening or loosening a SKU's range is a data file change,
+      *not a recompile.
+       820-load-sku-price-table.
+           move 0 to ws-sku-price-count.
+           open input sku-price-file.
+           read sku-price-file
+               at end move high-values to sku-price-rec.
+           perform until sku-price-rec equals high-values
+               add 1 to ws-sku-price-count
+               move spr-sku-code    to ws-spr-sku(ws-sku-price-count)
+               move spr-low-amount  to ws-spr-low(ws-sku-price-count)
+               move spr-high-amount to ws-spr-high(ws-sku-price-count)
+               read sku-price-file
+                   at end move high-values to sku-price-rec
+           end-perform.
+           close sku-price-file.
+
+      *Load last run's sale amount per invoice from
+      *SalesRecords_out.dat once at startup so a return this run can
+      *be checked against the sale it is returning against.
+       830-load-sales-history-table.
+           move 0 to ws-sales-hist-count.
+           open input sales-history-file.
+           read sales-history-file
+               at end move high-values to sh-rec.
+           perform until sh-rec equals high-values
+               if ws-sales-hist-count < 2000
+                   add 1 to ws-sales-hist-count
+                   move sh-invoice-number
+                       to ws-sh-invoice(ws-sales-hist-count)
+                   move sh-trans-amount
+                       to ws-sh-amount(ws-sales-hist-count)
+               end-if
+               read sales-history-file
+                   at end move high-values to sh-rec
+           end-perform.
+           close sales-history-file.
+
+      *Load the list of active cashiers once at startup so that
+      *onboarding a cashier is a data file change, not a recompile.
+       840-load-cashier-table.
+           move 0 to ws-cashier-count.
+           open input cashier-table-file.
+           read cashier-table-file
+               at end move high-values to cashier-table-rec.
+           perform until cashier-table-rec equals high-values
+               add 1 to ws-cashier-count
+               move cashier-table-rec
+                   to ws-cashier-entry(ws-cashier-count)
+               read cashier-table-file
+                   at end move high-values to cashier-table-rec
+           end-perform.
+           close cashier-table-file.
+
+      *Load the fixed labels for the nine error types once at
+      *startup so 640-tally-exception-totals just has counts to bump.
+       630-init-exception-table.
+           move "BAD TRANSACTION CODE"  to ws-except-label(1).
+           move "BAD TRANSACTION VALUE" to ws-except-label(2).
+           move "BAD PAYMENT TYPE"      to ws-except-label(3).
+           move "BAD STORE NUMBER"      to ws-except-label(4).
+           move "BAD INVOICE DATA"      to ws-except-label(5).
+           move "BAD SKU"               to ws-except-label(6).
+           move "DUPLICATE INVOICE"     to ws-except-label(7).
+           move "SKU PRICE OUT OF RANGE" to ws-except-label(8).
+           move "REFUND EXCEEDS SALE AMOUNT" to ws-except-label(9).
+           move "INVALID CASHIER ID"     to ws-except-label(10).
+           move 0 to ws-except-count(1) ws-except-count(2)
+               ws-except-count(3) ws-except-count(4) ws-except-count(5)
+               ws-except-count(6) ws-except-count(7) ws-except-count(8)
+               ws-except-count(9) ws-except-count(10).
+
+      *Bucket this rejected record by how many errors it carries, and
+      *bump the per-error-type frequency counts used for the
+      *management exception report.
+       640-tally-exception-totals.
+           if ws-error-counter = 1
+               add 1 to ws-bucket-one-error
+           else if ws-error-counter = 2
+               add 1 to ws-bucket-two-errors
+           else
+               add 1 to ws-bucket-three-plus
+           end-if
+           end-if.
+
+           if ws-code-flag equals 'y'
+               add 1 to ws-except-count(1)
+           end-if.
+           if ws-amt-flag equals 'y'
+               add 1 to ws-except-count(2)
+           end-if.
+           if ws-paytype-flag equals 'y'
+               add 1 to ws-except-count(3)
+           end-if.
+           if ws-storenum-flag equals 'y'
+               add 1 to ws-except-count(4)
+           end-if.
+           if ws-invoice-flag equals 'y'
+               add 1 to ws-except-count(5)
+           end-if.
+           if ws-sku-flag equals 'y'
+               add 1 to ws-except-count(6)
+           end-if.
+           if ws-dup-flag equals 'y'
+               add 1 to ws-except-count(7)
+           end-if.
+           if ws-price-flag equals 'y'
+               add 1 to ws-except-count(8)
+           end-if.
+           if ws-refund-flag equals 'y'
+               add 1 to ws-except-count(9)
+           end-if.
+           if ws-cashier-flag equals 'y'
+               add 1 to ws-except-count(10)
+           end-if.
+
+      *Print the management exception report that was appended to
+      *errors.dat after the normal error log - error-count buckets,
+      *then the error types ranked by frequency.
+       650-print-exception-summary.
+           write prt-error from ws-except-heading after advancing 2.
+           write prt-error from ws-except-bucket-heading
+               after advancing 1.
+           perform 655-print-error-buckets.
+
+           perform 660-sort-exception-table.
+           write prt-error from ws-except-freq-heading
+               after advancing 1.
+           perform 670-print-exception-entries
+               varying ws-except-idx from 1 by 1
+               until ws-except-idx > 10.
+
+       655-print-error-buckets.
+           move "1 ERROR"          to ws-eb-label.
+           move ws-bucket-one-error to ws-eb-count.
+           write prt-error from ws-except-bucket-line.
+
+           move "2 ERRORS"        to ws-eb-label.
+           move ws-bucket-two-errors to ws-eb-count.
+           write prt-error from ws-except-bucket-line.
+
+           move "3 OR MORE ERRORS" to ws-eb-label.
+           move ws-bucket-three-plus to ws-eb-count.
+           write prt-error from ws-except-bucket-line.
+
+      *Selection sort of the 10-entry exception table by frequency,
+      *descending, so the most common error type prints first.
+       660-sort-exception-table.
+           perform 661-selection-pass
+               varying ws-except-sort-outer from 1 by 1
+               until ws-except-sort-outer > 10.
+
+       661-selection-pass.
+           move ws-except-sort-outer to ws-except-sort-max.
+           perform 662-find-max-from
+               varying ws-except-sort-inner
+               from ws-except-sort-outer by 1
+               until ws-except-sort-inner > 10.
+           if ws-except-sort-max not = ws-except-sort-outer
+               perform 663-swap-exception-entries
+           end-if.
+
+       662-find-max-from.
+           if ws-except-count(ws-except-sort-inner) >
+              ws-except-count(ws-except-sort-max)
+               move ws-except-sort-inner to ws-except-sort-max
+           end-if.
+
+       663-swap-exception-entries.
+           move ws-except-entry(ws-except-sort-outer)
+               to ws-except-swap.
+           move ws-except-entry(ws-except-sort-max)
+               to ws-except-entry(ws-except-sort-outer).
+           move ws-except-swap
+               to ws-except-entry(ws-except-sort-max).
+
+       670-print-exception-entries.
+           move ws-except-label(ws-except-idx) to ws-el-label.
+           move ws-except-count(ws-except-idx) to ws-el-count.
+           write prt-error from ws-except-line.
+
+      *See if a checkpoint from a prior, abended run exists. A
+      *missing restart.dat (first-ever run, or after a clean finish)
+      *just means start from the beginning.
+       850-check-restart-file.
+           move 0 to ws-restart-point.
+           open input restart-file.
+           if ws-restart-status equals "00"
+               read restart-file into restart-rec
+                   at end move 0 to ws-restart-point
+                   not at end move restart-rec to ws-restart-point
+               end-read
+               close restart-file
+           end-if.
+
+      *Re-read the records already validated in the prior run so the
+      *re-run picks up where it left off instead of re-validating
+      *(and re-reporting) them. Each one is still fed through the
+      *duplicate-invoice check so ws-seen-invoicenum comes back out
+      *of restart exactly as it would have looked had the run never
+      *abended - otherwise a duplicate invoice split across the
+      *checkpoint boundary would slip past undetected.
+       860-skip-validated-records.
+           perform 861-skip-one-record
+               varying ws-skip-counter from 1 by 1
+               until ws-skip-counter > ws-restart-point.
+
+       861-skip-one-record.
+           read input-file into input-rec
+               at end move 'y' to sw-eof.
+           if sw-eof not equal to 'y'
+               move input-rec to ws-input-sec
+               perform 760-check-duplicate-invoice
+           end-if.
+
+      *Every ws-checkpoint-interval records, drop a checkpoint so a
+      *restart only has to redo the records since the last one.
+       870-check-checkpoint.
+           add 1 to ws-records-since-checkpt.
+           if ws-records-since-checkpt >= ws-checkpoint-interval
+               perform 900-write-checkpoint
+               move 0 to ws-records-since-checkpt
+           end-if.
+
+       900-write-checkpoint.
+           open output restart-file.
+           move ws-record-counter to restart-rec.
+           write restart-rec.
+           close restart-file.
+
+      *A clean finish means there is nothing left to resume, so
+      *reset the checkpoint to zero rather than leaving a stale
+      *record-counter that would cause the next full run to skip
+      *records it hasn't actually seen yet.
+       950-clear-restart-file.
+           open output restart-file.
+           move 0 to restart-rec.
+           write restart-rec.
+           close restart-file.
+
+      *Append one line to the shared audit trail recording the
+      *program name, when it ran, and how many records it read
+      *versus how many it wrote to each of its output files, so a
+      *later run can be proven against the record counts instead of
+      *just the file timestamps.
+       930-write-audit-record.
+           compute ws-audit-total-count =
+               ws-valid-count + ws-total-errors.
+           move "VALIDATOR"             to au-program-name.
+           accept au-run-date           from date.
+           accept au-run-time           from time.
+           move ws-audit-total-count    to au-input-count.
+           move ws-valid-count          to au-output-count-1.
+           move ws-total-errors         to au-output-count-2.
+           move 0                       to au-output-count-3.
+           open extend audit-trail-file.
+           write audit-rec.
+           close audit-trail-file.
+
+      *Append this run's per-cashier reject counts to
+      *cashier-totals.dat - the sales/return columns are left zero
+      *since this program has no visibility into either.
+       940-write-cashier-totals.
+           open extend cashier-totals-file.
+           perform 941-write-one-cashier-total
+               varying ws-cashier-rpt-idx from 1 by 1
+               until ws-cashier-rpt-idx > ws-cashier-rpt-count.
+           close cashier-totals-file.
+
+       941-write-one-cashier-total.
+           move ws-cr-cashier-id(ws-cashier-rpt-idx)   to ct-cashier-id.
+           move 0 to ct-sales-count.
+           move 0 to ct-sales-value.
+           move 0 to ct-return-count.
+           move 0 to ct-return-value.
+           move ws-cr-reject-count(ws-cashier-rpt-idx)
+               to ct-reject-count.
+           accept ct-run-date from date.
+           write ct-rec.
+
+       end program VALIDATOR.

@@ -9,6 +9,7 @@
 
        environment division.
        configuration section.
+       input-output section.
        file-control.
            select input-file
                assign to "../../data/ReturnRecords_out.dat"
@@ -18,11 +19,35 @@
                assign to "../../data/program-4-returns.out"
                organization is line sequential.
 
+           select tax-rate-file
+               assign to "../../data/tax-rates.dat"
+               organization is line sequential.
+
+           select returns-csv-file
+               assign to "../../data/program-4-returns.csv"
+               organization is line sequential.
+
+           select sales-history-file
+               assign to "../../data/SalesRecords_out.dat"
+               organization is line sequential.
+
+           select audit-trail-file
+               assign to "../../data/audit-trail.dat"
+               organization is line sequential.
+
+           select daily-totals-file
+               assign to "../../data/daily-totals.dat"
+               organization is line sequential.
+
+           select cashier-totals-file
+               assign to "../../data/cashier-totals.dat"
+               organization is line sequential.
+
        data division.
        file section.
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 49 characters.
 
        01 input-line.
            05 il-trans-code            pic x.
@@ -31,6 +56,9 @@
            05 il-store-number          pic xx.
            05 il-invoice-number        pic x(9).
            05 il-sku-code              pic x(15).
+           05 il-trans-date            pic 9(8).
+           05 il-layaway-status        pic x.
+           05 il-cashier-id            pic x(4).
 
        fd returns-file
            data record is returns-line
@@ -48,7 +76,92 @@
            05 rl-invoice-number        pic x(9).
            05 filler                   pic x(6).
            05 rl-sku-code              pic x(15).
-           
+
+       fd tax-rate-file
+           record contains 15 characters
+           data record is tax-rate-rec.
+
+       01 tax-rate-rec.
+           05 tr-store-number          pic xx.
+           05 tr-effective-date        pic 9(8).
+           05 tr-rate                  pic 9v9999.
+
+      *Comma-delimited copy of the report figures (unedited numbers,
+      *not the $-edited report pictures) for dropping straight into a
+      *spreadsheet.
+       fd returns-csv-file
+           data record is csv-line
+           record contains 80 characters.
+
+       01 csv-line                     pic x(80).
+
+      *This run's sales/layaway output, read back as reference data
+      *so a return's amount can be checked against the sale it is
+      *returning against. Must stay at the same width as
+      *SalesRecords_out.dat's actual 49-byte record - a narrower FD
+      *record does not truncate a wider physical line under line
+      *sequential I/O, it splits the leftover bytes into a second,
+      *bogus read.
+       fd sales-history-file
+           record contains 49 characters
+           data record is sh-rec.
+
+       01 sh-rec.
+           05 sh-trans-code            pic x.
+           05 sh-trans-amount          pic 9(5)v99.
+           05 sh-payment-type          pic xx.
+           05 sh-store-number          pic xx.
+           05 sh-invoice-number        pic x(9).
+           05 sh-sku-code              pic x(15).
+           05 sh-trans-date            pic 9(8).
+           05 sh-layaway-status        pic x.
+           05 sh-cashier-id            pic x(4).
+
+      *Shared audit trail appended to by every batch program -
+      *program name, run date/time, and before/after record counts.
+       fd audit-trail-file
+           data record is audit-rec
+           record contains 62 characters.
+
+       01 audit-rec.
+           05 au-program-name          pic x(20).
+           05 au-run-date              pic 9(6).
+           05 au-run-time              pic 9(8).
+           05 au-input-count           pic 9(7).
+           05 au-output-count-1        pic 9(7).
+           05 au-output-count-2        pic 9(7).
+           05 au-output-count-3        pic 9(7).
+
+      *One line per run appended to the shared daily-totals.dat,
+      *read back by YTDROLLUP to build its month-to-date/year-to-
+      *date figures - see 360-write-daily-totals.
+       fd daily-totals-file
+           record contains 50 characters
+           data record is dt-rec.
+
+       01 dt-rec.
+           05 dt-program-name          pic x(8).
+           05 dt-run-date              pic 9(6).
+           05 dt-sales-value           pic 9(7)v99.
+           05 dt-layaway-value         pic 9(7)v99.
+           05 dt-returns-value         pic 9(7)v99.
+           05 dt-tax-value             pic 9(7)v99.
+
+      *Shared per-cashier rollup file - see VALIDATOR's
+      *940-write-cashier-totals for the full layout note. This
+      *program contributes the return figures.
+       fd cashier-totals-file
+           record contains 43 characters
+           data record is ct-rec.
+
+       01 ct-rec.
+           05 ct-cashier-id             pic x(4).
+           05 ct-sales-count            pic 9(5).
+           05 ct-sales-value            pic 9(7)v99.
+           05 ct-return-count           pic 9(5).
+           05 ct-return-value           pic 9(7)v99.
+           05 ct-reject-count           pic 9(5).
+           05 ct-run-date               pic 9(6).
 
        working-storage section.
        01 ws-page-header.
@@ -86,6 +199,11 @@
                    value "TOTAL VALUE OF TAX: ".
                10 ws-tl-tax            pic $(3)99.99
                    value 0.
+           05 ws-tl-capped-line.
+               10 filler               pic x(31)
+                   value "RETURNS CAPPED AT SALE AMOUNT: ".
+               10 ws-tl-capped         pic 99
+                   value 0.
 
        01 ws-return-type-ID            pic x
            value "R".
@@ -103,28 +221,109 @@
            value 0.
        01 ws-total-tax                 pic 9(5)v99
            value 0.
-       01 ws-tax-rate                  pic 9v99
-           value 0.13.
+
+      *This run's sale amount per invoice, loaded from
+      *SalesRecords_out.dat, so a return can be checked against the
+      *amount it is returning against. An invoice not on file has
+      *nothing to check a return against and is not capped.
+       01 ws-sales-hist-count          pic 9(4) value 0.
+       01 ws-sales-hist-table.
+           05 ws-sh-entry occurs 1 to 2000 times
+               depending on ws-sales-hist-count
+               indexed by ws-sales-hist-idx.
+               10 ws-sh-invoice        pic x(9).
+               10 ws-sh-amount         pic 9(5)v99.
+       01 ws-sales-hist-found          pic x value 'n'.
+       01 ws-sales-hist-amt            pic 9(5)v99 value 0.
+       01 ws-capped-ammount            pic 9(5)v99 value 0.
+       01 ws-returns-capped-count      pic 99 value 0.
+
+      *Store-specific, date-effective tax rates loaded from
+      *tax-rates.dat instead of one rate for every store.
+       01 ws-tax-rate-count            pic 99 value 0.
+       01 ws-tax-rate-table.
+           05 ws-tr-entry occurs 1 to 50 times
+               depending on ws-tax-rate-count
+               indexed by ws-tr-idx.
+               10 ws-tr-store          pic xx.
+               10 ws-tr-eff-date       pic 9(8).
+               10 ws-tr-rate           pic 9v9999.
+       01 ws-effective-tax-rate        pic 9v9999 value 0.
+       01 ws-best-eff-date             pic 9(8) value 0.
+
+      *Per-transaction-date totals, built up as dates are seen in
+      *the input instead of loaded from a reference file.
+       01 ws-date-count                pic 999 value 0.
+       01 ws-date-table.
+           05 ws-date-entry occurs 1 to 366 times
+               depending on ws-date-count
+               indexed by ws-date-idx.
+               10 ws-date-value         pic 9(8).
+               10 ws-date-returns-count pic 99.
+               10 ws-date-returns-value pic 9(5)v99.
+               10 ws-date-tax           pic 9(5)v99.
+       01 ws-date-found                pic x value 'n'.
+
+      *Per-cashier return totals, built up the same way as
+      *ws-date-table - fed to cashier-totals.dat for CASHIERRPT.
+       01 ws-cashier-rpt-count         pic 99 value 0.
+       01 ws-cashier-rpt-table.
+           05 ws-cshr-entry occurs 1 to 50 times
+               depending on ws-cashier-rpt-count
+               indexed by ws-cshr-idx.
+               10 ws-cshr-cashier-id     pic x(4).
+               10 ws-cshr-return-count   pic 9(5).
+               10 ws-cshr-return-value   pic 9(7)v99.
+       01 ws-cashier-rpt-found          pic x value 'n'.
+
+       01 ws-date-heading               pic x(27)
+           value "TOTALS BY TRANSACTION DATE:".
+
+       01 ws-date-totals-line.
+           05 filler                   pic x(6)
+               value "DATE: ".
+           05 ws-dtl-date               pic 9(8).
+           05 filler                   pic x(11)
+               value "  RETURNS: ".
+           05 ws-dtl-returns-cnt        pic zz9.
+           05 filler                   pic x(3)
+               value " / ".
+           05 ws-dtl-returns-val        pic $(5)99.99.
+           05 filler                   pic x(7)
+               value "  TAX: ".
+           05 ws-dtl-tax                pic $(3)99.99.
+
+      *Scratch fields used only to build the unedited CSV figures in
+      *320-write-csv-report.
+       01 ws-csv-display-amt           pic 9(5).99.
+       01 ws-csv-display-cnt           pic 9(3).
 
        procedure division.
            open input input-file,
-                output returns-file.
+                output returns-file,
+                output returns-csv-file.
+
+           perform 260-load-tax-rate-table.
+           perform 261-load-sales-history-table.
 
            read input-file at end move "Y" to ws-eof.
 
            perform 210-print-headers.
-       
+
 
            perform 200-process-records until ws-eof equals "Y".
                
            perform 310-print-totals.
-           
-
-
+           perform 340-write-csv-report.
+           perform 360-write-daily-totals.
+           perform 370-write-cashier-totals.
+           perform 900-write-audit-record.
 
            close input-file
-                 returns-file.
-           stop run.
+                 returns-file
+                 returns-csv-file.
+           move 0 to return-code.
+           goback.
 
        100-print-headings.
            write returns-line from ws-page-header
@@ -170,29 +369,191 @@
        
 
        300-calculate-totals.
-           add il-trans-ammount to ws-total-ammount.
+           perform 262-validate-refund-amount.
+           add ws-capped-ammount to ws-total-ammount.
+           perform 250-lookup-tax-rate.
+           compute ws-total-tax rounded = ws-total-tax +
+               (ws-capped-ammount * ws-effective-tax-rate).
+           perform 245-accumulate-by-date.
+           perform 247-accumulate-by-cashier.
+
+      *Check this return's amount against the original sale's amount
+      *on file from this run's SalesRecords_out.dat, and cap it at
+      *the sale amount if it is over. An invoice not on file has
+      *nothing to check against and is not capped.
+       262-validate-refund-amount.
+           move il-trans-ammount to ws-capped-ammount.
+           move 'n' to ws-sales-hist-found.
+           move 0 to ws-sales-hist-amt.
+           perform 263-search-sales-history
+               varying ws-sales-hist-idx from 1 by 1
+               until ws-sales-hist-idx > ws-sales-hist-count.
+           if ws-sales-hist-found equals 'y'
+             and il-trans-ammount > ws-sales-hist-amt
+               move ws-sales-hist-amt to ws-capped-ammount
+               add 1 to ws-returns-capped-count
+           end-if.
 
-       310-print-totals.
-           compute ws-total-tax
-               rounded = (ws-total-ammount * ws-tax-rate).
+       263-search-sales-history.
+           if il-invoice-number equals ws-sh-invoice(ws-sales-hist-idx)
+               move 'y' to ws-sales-hist-found
+               move ws-sh-amount(ws-sales-hist-idx)
+                   to ws-sales-hist-amt
+           end-if.
+
+      *Find or start a per-date totals entry for this record's
+      *transaction date, then add this record into it.
+       245-accumulate-by-date.
+           move 'n' to ws-date-found.
+           perform 246-search-date-entry
+               varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count
+                  or ws-date-found equals 'y'.
+
+           if ws-date-found equals 'n' and ws-date-count < 366
+               add 1 to ws-date-count
+               move il-trans-date to ws-date-value(ws-date-count)
+               move zero to ws-date-returns-count(ws-date-count)
+               move zero to ws-date-returns-value(ws-date-count)
+               move zero to ws-date-tax(ws-date-count)
+               add 1 to ws-date-returns-count(ws-date-count)
+               add ws-capped-ammount
+                   to ws-date-returns-value(ws-date-count)
+               compute ws-date-tax(ws-date-count) rounded =
+                   ws-date-tax(ws-date-count) +
+                   (ws-capped-ammount * ws-effective-tax-rate)
+           end-if.
 
+      *Find or start a per-cashier totals entry for this record's
+      *cashier ID, then add this return into it.
+       247-accumulate-by-cashier.
+           move 'n' to ws-cashier-rpt-found.
+           perform 248-search-cashier-entry
+               varying ws-cshr-idx from 1 by 1
+               until ws-cshr-idx > ws-cashier-rpt-count
+                  or ws-cashier-rpt-found equals 'y'.
+
+           if ws-cashier-rpt-found equals 'n'
+             and ws-cashier-rpt-count < 50
+               add 1 to ws-cashier-rpt-count
+               move il-cashier-id
+                   to ws-cshr-cashier-id(ws-cashier-rpt-count)
+               move zero to ws-cshr-return-count(ws-cashier-rpt-count)
+               move zero to ws-cshr-return-value(ws-cashier-rpt-count)
+               add 1 to ws-cshr-return-count(ws-cashier-rpt-count)
+               add ws-capped-ammount
+                   to ws-cshr-return-value(ws-cashier-rpt-count)
+           end-if.
+
+       248-search-cashier-entry.
+           if il-cashier-id equals ws-cshr-cashier-id(ws-cshr-idx)
+               move 'y' to ws-cashier-rpt-found
+               add 1 to ws-cshr-return-count(ws-cshr-idx)
+               add ws-capped-ammount
+                   to ws-cshr-return-value(ws-cshr-idx)
+           end-if.
+
+       246-search-date-entry.
+           if il-trans-date equals ws-date-value(ws-date-idx)
+               move 'y' to ws-date-found
+               add 1 to ws-date-returns-count(ws-date-idx)
+               add ws-capped-ammount
+                   to ws-date-returns-value(ws-date-idx)
+               compute ws-date-tax(ws-date-idx) rounded =
+                   ws-date-tax(ws-date-idx) +
+                   (ws-capped-ammount * ws-effective-tax-rate)
+           end-if.
+
+      *Find the tax rate in effect for this store as of the
+      *record's own transaction date - the latest rate row for the
+      *store whose effective date has already passed.
+       250-lookup-tax-rate.
+           move 0 to ws-best-eff-date.
+           move 0 to ws-effective-tax-rate.
+           perform 251-scan-tax-rate-entry
+               varying ws-tr-idx from 1 by 1
+               until ws-tr-idx > ws-tax-rate-count.
+
+       251-scan-tax-rate-entry.
+           if il-store-number equals ws-tr-store(ws-tr-idx)
+             and ws-tr-eff-date(ws-tr-idx) <= il-trans-date
+             and ws-tr-eff-date(ws-tr-idx) >= ws-best-eff-date
+               move ws-tr-eff-date(ws-tr-idx) to ws-best-eff-date
+               move ws-tr-rate(ws-tr-idx)     to ws-effective-tax-rate
+           end-if.
+
+      *Load the store-specific, date-effective tax rate table once
+      *at startup so that rate changes are a data file edit, not a
+      *recompile.
+       260-load-tax-rate-table.
+           move 0 to ws-tax-rate-count.
+           open input tax-rate-file.
+           read tax-rate-file
+               at end move high-values to tax-rate-rec.
+           perform until tr-store-number equals high-values
+               add 1 to ws-tax-rate-count
+               move tax-rate-rec to ws-tr-entry(ws-tax-rate-count)
+               read tax-rate-file
+                   at end move high-values to tax-rate-rec
+           end-perform.
+           close tax-rate-file.
+
+      *Load this run's sale amount per invoice from
+      *SalesRecords_out.dat once at startup so a return can be
+      *checked against the sale it is returning against.
+       261-load-sales-history-table.
+           move 0 to ws-sales-hist-count.
+           open input sales-history-file.
+           read sales-history-file
+               at end move high-values to sh-rec.
+           perform until sh-rec equals high-values
+               if ws-sales-hist-count < 2000
+                   add 1 to ws-sales-hist-count
+                   move sh-invoice-number
+                       to ws-sh-invoice(ws-sales-hist-count)
+                   move sh-trans-amount
+                       to ws-sh-amount(ws-sales-hist-count)
+               end-if
+               read sales-history-file
+                   at end move high-values to sh-rec
+           end-perform.
+           close sales-history-file.
+
+       310-print-totals.
            move ws-amount-of-returns      to ws-tl-returns.
            move ws-total-ammount          to ws-tl-value.
            move ws-total-tax              to ws-tl-tax.
 
 
+           move ws-returns-capped-count   to ws-tl-capped.
+
            write returns-line from ws-tl-returns-line after
              advancing 2 lines.
            write returns-line from ws-tl-amount-line.
            write returns-line from ws-tl-tax-line.
+           write returns-line from ws-tl-capped-line.
+
+           write returns-line from ws-date-heading
+               after advancing 2 lines.
+           perform 350-print-date-totals
+               varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count.
+
+      *Print one totals line per transaction date seen in this run,
+      *instead of only the one grand total across all dates.
+       350-print-date-totals.
+           move ws-date-value(ws-date-idx)         to ws-dtl-date.
+           move ws-date-returns-count(ws-date-idx)  to
+               ws-dtl-returns-cnt.
+           move ws-date-returns-value(ws-date-idx)  to
+               ws-dtl-returns-val.
+           move ws-date-tax(ws-date-idx)            to ws-dtl-tax.
+           write returns-line from ws-date-totals-line.
 
-           
-
-           
        400-move-values.
            move spaces                     to returns-line.
            move il-trans-code              to rl-trans-code.
-           move il-trans-ammount           to rl-trans-ammount. 
+           move ws-capped-ammount          to rl-trans-ammount.
            move il-payment-type            to rl-payment-type.
            move il-store-number            to rl-store-number.
            move il-invoice-number          to rl-invoice-number.
@@ -200,4 +561,82 @@
 
            write returns-line before advancing 1 lines.
 
-       end program Program4.
\ No newline at end of file
+       340-write-csv-report.
+           move "METRIC,VALUE" to csv-line.
+           write csv-line.
+
+           move ws-amount-of-returns to ws-csv-display-cnt.
+           string "RETURN_COUNT," delimited by size
+                  ws-csv-display-cnt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-total-ammount to ws-csv-display-amt.
+           string "RETURN_VALUE," delimited by size
+                  ws-csv-display-amt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-total-tax to ws-csv-display-amt.
+           string "TAX_VALUE," delimited by size
+                  ws-csv-display-amt delimited by size
+               into csv-line.
+           write csv-line.
+
+           move ws-returns-capped-count to ws-csv-display-cnt.
+           string "RETURNS_CAPPED," delimited by size
+                  ws-csv-display-cnt delimited by size
+               into csv-line.
+           write csv-line.
+
+      *Append one line to the shared daily-totals.dat with today's
+      *unedited returns/tax figures, for YTDROLLUP to accumulate
+      *into its month-to-date/year-to-date file. Sales and layaway
+      *values are left zero here - Program3 posts that half.
+       360-write-daily-totals.
+           move "PROGRAM4"              to dt-program-name.
+           accept dt-run-date           from date.
+           move 0                       to dt-sales-value.
+           move 0                       to dt-layaway-value.
+           move ws-total-ammount        to dt-returns-value.
+           move ws-total-tax            to dt-tax-value.
+           open extend daily-totals-file.
+           write dt-rec.
+           close daily-totals-file.
+
+      *Append this run's per-cashier return figures to
+      *cashier-totals.dat - the sales/reject columns are left zero
+      *since this program has no visibility into either.
+       370-write-cashier-totals.
+           open extend cashier-totals-file.
+           perform 371-write-one-cashier-total
+               varying ws-cshr-idx from 1 by 1
+               until ws-cshr-idx > ws-cashier-rpt-count.
+           close cashier-totals-file.
+
+       371-write-one-cashier-total.
+           move ws-cshr-cashier-id(ws-cshr-idx)    to ct-cashier-id.
+           move 0 to ct-sales-count.
+           move 0 to ct-sales-value.
+           move ws-cshr-return-count(ws-cshr-idx)  to ct-return-count.
+           move ws-cshr-return-value(ws-cshr-idx)  to ct-return-value.
+           move 0 to ct-reject-count.
+           accept ct-run-date from date.
+           write ct-rec.
+
+      *Append one line to the shared audit trail recording the
+      *program name, when it ran, and how many records it read
+      *versus how many it wrote to the returns report.
+       900-write-audit-record.
+           move "PROGRAM4"              to au-program-name.
+           accept au-run-date           from date.
+           accept au-run-time           from time.
+           move ws-amount-of-returns    to au-input-count.
+           move ws-amount-of-returns    to au-output-count-1.
+           move 0                       to au-output-count-2.
+           move 0                       to au-output-count-3.
+           open extend audit-trail-file.
+           write audit-rec.
+           close audit-trail-file.
+
+       end program Program4.

@@ -0,0 +1,175 @@
+       identification division.
+       program-id. CASHIERRPT.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Combines VALIDATOR's, Program3's, and Program4's separate
+      *    contributions to cashier-totals.dat into one per-cashier
+      *    breakdown of sales count/value, return count/value, and
+      *    rejected-record count, so register/employee performance
+      *    is visible without hand-matching three different reports.
+
+       environment division.
+       input-output section.
+       file-control.
+           select cashier-totals-file
+               assign to "../../data/cashier-totals.dat"
+               organization is line sequential.
+
+           select cashier-report-file
+               assign to "../../data/program-11-cashier.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+      *One line per program per run - see VALIDATOR's
+      *940-write-cashier-totals, Program3's 370-write-cashier-totals,
+      *and Program4's 370-write-cashier-totals.
+       fd cashier-totals-file
+           record contains 43 characters
+           data record is ct-rec.
+
+       01 ct-rec.
+           05 ct-cashier-id            pic x(4).
+           05 ct-sales-count           pic 9(5).
+           05 ct-sales-value           pic 9(7)v99.
+           05 ct-return-count          pic 9(5).
+           05 ct-return-value          pic 9(7)v99.
+           05 ct-reject-count          pic 9(5).
+           05 ct-run-date              pic 9(6).
+
+       fd cashier-report-file
+           data record is cashier-report-line
+           record contains 80 characters.
+
+       01 cashier-report-line          pic x(80).
+
+       working-storage section.
+       01 ws-eof                       pic x value 'n'.
+
+      *Unlike au-rec/dt-rec, cashier-totals.dat is never rotated or
+      *truncated between runs, so every record from every prior run
+      *is still sitting in the file - ws-today scopes the merge to
+      *just today's records the same way the rest of this system's
+      *reports are scoped to a single run.
+       01 ws-today                     pic 9(6).
+
+      *Per-cashier totals merged from every contributing program's
+      *rows, keyed by cashier ID the same way ws-date-table in
+      *Program3/Program4 is keyed by transaction date.
+       01 ws-cashier-count             pic 99 value 0.
+       01 ws-cashier-table.
+           05 ws-csh-entry occurs 1 to 50 times
+               depending on ws-cashier-count
+               indexed by ws-csh-idx.
+               10 ws-csh-cashier-id    pic x(4).
+               10 ws-csh-sales-count   pic 9(5).
+               10 ws-csh-sales-value   pic 9(7)v99.
+               10 ws-csh-return-count  pic 9(5).
+               10 ws-csh-return-value  pic 9(7)v99.
+               10 ws-csh-reject-count  pic 9(5).
+       01 ws-cashier-found             pic x value 'n'.
+
+       01 ws-page-header.
+           05 filler                   pic x(24)
+               value spaces.
+           05 filler                   pic x(31)
+               value "PER-CASHIER PERFORMANCE REPORT".
+
+       01 ws-detail-header.
+           05 filler                   pic x(48)
+               value "Cashier SalesCnt SalesValue  RetCnt RetValue".
+           05 filler                   pic x(12)
+               value "  Rejects".
+
+       01 ws-detail-line.
+           05 filler                   pic x(1).
+           05 dl-cashier-id            pic x(4).
+           05 filler                   pic x(3).
+           05 dl-sales-count           pic zz9.
+           05 filler                   pic x(3).
+           05 dl-sales-value           pic $(5)99.99.
+           05 filler                   pic x(3).
+           05 dl-return-count          pic zz9.
+           05 filler                   pic x(3).
+           05 dl-return-value          pic $(5)99.99.
+           05 filler                   pic x(3).
+           05 dl-reject-count          pic zz9.
+
+       procedure division.
+           open input cashier-totals-file,
+                output cashier-report-file.
+
+           accept ws-today from date.
+
+           write cashier-report-line from ws-page-header.
+           write cashier-report-line from ws-detail-header.
+
+           read cashier-totals-file into ct-rec
+               at end move 'y' to ws-eof.
+
+           perform 100-merge-one-record until ws-eof equals 'y'.
+
+           perform 200-print-cashier-row
+               varying ws-csh-idx from 1 by 1
+               until ws-csh-idx > ws-cashier-count.
+
+           close cashier-totals-file, cashier-report-file.
+           move 0 to return-code.
+           stop run.
+
+      *Fold one cashier-totals.dat record into its cashier's combined
+      *row, creating the row the first time a cashier ID is seen.
+      *Records left over from an earlier day's run are skipped so the
+      *report reflects today's batch only, not an all-time total.
+       100-merge-one-record.
+           if ct-run-date equals ws-today
+               perform 120-merge-todays-record
+           end-if.
+
+           read cashier-totals-file into ct-rec
+               at end move 'y' to ws-eof.
+
+       120-merge-todays-record.
+           move 'n' to ws-cashier-found.
+           perform 110-search-cashier-table
+               varying ws-csh-idx from 1 by 1
+               until ws-csh-idx > ws-cashier-count
+                  or ws-cashier-found equals 'y'.
+
+           if ws-cashier-found equals 'n' and ws-cashier-count < 50
+               add 1 to ws-cashier-count
+               move ct-cashier-id
+                   to ws-csh-cashier-id(ws-cashier-count)
+               move ct-sales-count
+                   to ws-csh-sales-count(ws-cashier-count)
+               move ct-sales-value
+                   to ws-csh-sales-value(ws-cashier-count)
+               move ct-return-count
+                   to ws-csh-return-count(ws-cashier-count)
+               move ct-return-value
+                   to ws-csh-return-value(ws-cashier-count)
+               move ct-reject-count
+                   to ws-csh-reject-count(ws-cashier-count)
+           end-if.
+
+       110-search-cashier-table.
+           if ct-cashier-id equals ws-csh-cashier-id(ws-csh-idx)
+               move 'y' to ws-cashier-found
+               add ct-sales-count  to ws-csh-sales-count(ws-csh-idx)
+               add ct-sales-value  to ws-csh-sales-value(ws-csh-idx)
+               add ct-return-count to ws-csh-return-count(ws-csh-idx)
+               add ct-return-value to ws-csh-return-value(ws-csh-idx)
+               add ct-reject-count to ws-csh-reject-count(ws-csh-idx)
+           end-if.
+
+       200-print-cashier-row.
+           move ws-csh-cashier-id(ws-csh-idx)    to dl-cashier-id.
+           move ws-csh-sales-count(ws-csh-idx)   to dl-sales-count.
+           move ws-csh-sales-value(ws-csh-idx)   to dl-sales-value.
+           move ws-csh-return-count(ws-csh-idx)  to dl-return-count.
+           move ws-csh-return-value(ws-csh-idx)  to dl-return-value.
+           move ws-csh-reject-count(ws-csh-idx)  to dl-reject-count.
+           write cashier-report-line from ws-detail-line.
+
+       end program CASHIERRPT.

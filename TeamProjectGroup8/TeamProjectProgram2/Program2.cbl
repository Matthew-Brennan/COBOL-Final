@@ -11,7 +11,7 @@
        input-output section.
        file-control.
 
-*      configure input and output files 
+      *      configure input and output files 
 
            select input-file
                assign to "../../data/valid.dat"
@@ -25,10 +25,26 @@
                assign to "../../data/ReturnRecords_out.dat"
                organization is line sequential.
 
+            select adjustments-report-file
+               assign to "../../data/AdjustmentRecords_out.dat"
+               organization is line sequential.
+
             select totals-report-file
                assign to "../../data/TotalsRecords_out.dat"
                organization is line sequential.
 
+           select store-table-file
+               assign to "../../data/store-table.dat"
+               organization is line sequential.
+
+           select control-file
+               assign to "../../data/control.dat"
+               organization is line sequential.
+
+           select audit-trail-file
+               assign to "../../data/audit-trail.dat"
+               organization is line sequential.
+
        data division.
 
         file section.
@@ -37,35 +53,84 @@
                data record is employee-rec
                record contains 150 characters.
 
-*      declare input record definition
+      *      declare input record definition
 
        01  sales-record.
            05  sr-trans-code           pic x.
-           05  sr-trans-amount         pic 9(5)v99. 
+           05  sr-trans-amount         pic 9(5)v99.
            05  sr-payment-type         pic xx.
            05  sr-store-number         pic 99.
            05  sr-invoice-number       pic x(9).
            05  sr-sku-code             pic x(15).
+           05  sr-trans-date           pic 9(8).
+      *Only meaningful when sr-trans-code is 'L' - carries the
+      *layaway's open/closed status through to the aging report.
+           05  sr-layaway-status       pic x.
+               88 sr-layaway-open      value 'O'.
+               88 sr-layaway-closed    value 'C'.
+      *Which register/employee rang this transaction, carried
+      *straight through from VALIDATOR's input-cashier-id.
+           05  sr-cashier-id           pic x(4).
 
        fd  sales-report-file 
                data record is ws-prt-line
                record contains 99 characters.
-*      declare output record definition
+      *      declare output record definition
            
        01 sales-output-line             pic x(150).
 
-       fd  returns-report-file 
+       fd  returns-report-file
                data record is ws-prt-line
                record contains 99 characters.
 
        01 returns-output-line         pic x(150).
 
-        fd  totals-report-file 
+       fd  adjustments-report-file
+               data record is ws-prt-line
+               record contains 99 characters.
+
+       01 adjustments-output-line     pic x(150).
+
+        fd  totals-report-file
                data record is ws-prt-line
                record contains 99 characters.
 
        01 totals-output-line         pic x(150).
 
+       fd  store-table-file
+               data record is store-table-rec
+               record contains 2 characters.
+
+       01 store-table-rec            pic xx.
+
+      *Control-total record picked up by the reconciliation/checkpoint
+      *program that runs before Program3/Program4.
+       fd  control-file
+               data record is control-rec
+               record contains 25 characters.
+
+       01 control-rec.
+           05 cr-input-count          pic 9(5).
+           05 cr-sales-count          pic 9(5).
+           05 cr-layaway-count        pic 9(5).
+           05 cr-return-count         pic 9(5).
+           05 cr-combined-count       pic 9(5).
+
+      *Shared audit trail appended to by every batch program -
+      *program name, run date/time, and before/after record counts.
+       fd  audit-trail-file
+               data record is audit-rec
+               record contains 62 characters.
+
+       01 audit-rec.
+           05 au-program-name         pic x(20).
+           05 au-run-date             pic 9(6).
+           05 au-run-time             pic 9(8).
+           05 au-input-count          pic 9(7).
+           05 au-output-count-1       pic 9(7).
+           05 au-output-count-2       pic 9(7).
+           05 au-output-count-3       pic 9(7).
+
        working-storage section.
 
        01  combined-count-record.
@@ -103,28 +168,27 @@
            05  ws-total-layaway-amount pic $(4),$(3).99
                value 0.
 
-       01  store-totals-records.
+       01  total-adjustment-records.
            05  filler                  pic x(1).
-           05  filler                  pic x(15)
-               value "STORE 01 TOTAL: ".
-           05  ws-store-01-total       pic 99
-               value 0.
-           05  filler                  pic xxxx.
-           05  filler                  pic x(15)
-               value "STORE 02 TOTAL: ".
-           05  ws-store-02-total       pic 99
-               value 0.
-           05  filler                  pic xxxx.
-           05  filler                  pic x(15)
-               value "STORE 03 TOTAL: ".
-           05  ws-store-03-total       pic 99
+           05  filler                  pic x(23)
+               value "TOTAL ADJUSTMENT COUNT: ".
+           05  ws-adjustment-count-out pic 99
                value 0.
            05  filler                  pic xxxx.
-           05  filler                  pic x(15)
-               value "STORE 07 TOTAL: ".
-           05  ws-store-07-total       pic 99
+           05  filler                  pic x(24)
+               value "TOTAL ADJUSTMENT AMOUNT: ".
+           05  ws-total-adjustment-amt pic $(4),$(3).99
                value 0.
 
+       01  ws-store-detail-line.
+           05  filler                  pic x(1).
+           05  filler                  pic x(6)
+               value "STORE ".
+           05  ws-sdl-store-number     pic xx.
+           05  filler                  pic x(8)
+               value " TOTAL: ".
+           05  ws-sdl-store-total      pic zz9.
+
        01  payment-type-percent.
            05  filler                  pic x(1).
            05  filler                  pic x(20)
@@ -177,36 +241,40 @@
        01 ws-return-code               pic x
            value "R".
 
+       01 ws-adjustment-code           pic x
+           value "A".
+
        01 ws-sales-amount              pic 9(5)v99
            value 0.
 
        01 ws-layaway-amount            pic 9(5)v99
            value 0.
 
-       01 ws-store-01-amount           pic 9(5)v99
+       01 ws-return-count              pic 99
            value 0.
 
-       01 ws-store-02-amount           pic 9(5)v99
+       01 ws-adjustment-count          pic 99
            value 0.
 
-       01 ws-store-03-amount           pic 9(5)v99
+       01 ws-adjustment-amount         pic 9(5)v99
            value 0.
 
-       01 ws-store-07-amount           pic 9(5)v99
+      *List of active stores, loaded from store-table.dat, each with
+      *a running transaction count and dollar total for this run.
+       01 ws-store-count               pic 99
            value 0.
-       
-       01 ws-store-01-code             pic 99
-           value 01.
-      
-       01 ws-store-02-code             pic 99
-           value 02.
-
-       01 ws-store-03-code             pic 99
-           value 03.
+       01 ws-store-table.
+           05 ws-store occurs 1 to 20 times
+               depending on ws-store-count
+               indexed by ws-store-idx.
+               10 ws-store-number      pic 99.
+               10 ws-store-total       pic 99
+                   value 0.
+               10 ws-store-amount      pic 9(5)v99
+                   value 0.
+       01 ws-store-table-eof           pic x
+           value 'n'.
 
-       01 ws-store-07-code             pic 99
-           value 07.
-           
        01 ws-ca-type                   pic xx
            value "CA".
 
@@ -245,19 +313,27 @@
          open input input-file,
                 output sales-report-file,
                 output returns-report-file,
-                output totals-report-file.
+                output adjustments-report-file,
+                output totals-report-file,
+                output control-file.
            
            accept nl-date from date.
            accept nl-time from time.
 
-           read input-file 
+           perform 800-load-store-table.
+
+           read input-file
                    at end move "y" to sw-eof.
 
            perform 001-process-input until sw-eof equals "y".
            perform 300-calculate-percentages.
            perform 500-move-to-output.
            perform 600-write-totals-report.
-           
+           perform 700-write-control-record.
+           perform 900-write-audit-record.
+
+           close control-file.
+           move 0 to return-code.
            goback.
            
        001-process-input.
@@ -273,60 +349,52 @@
        002-clear-ouput-buffer.
            move spaces to sales-output-line.
            move spaces to returns-output-line.
+           move spaces to adjustments-output-line.
            move spaces to totals-output-line.
-           
+
        003-classify-record.
            if sr-trans-code = ws-sales-code then
-*      record is sales
+      *      record is sales
                perform 101-process-sales-record
            else
            if sr-trans-code = ws-layaway-code then
-*      record is layaway
+      *      record is layaway
                perform 102-process-layaway-record
            else
            if sr-trans-code = ws-return-code then
-*      record is return
+      *      record is return
                perform 103-process-return-record
+           else
+           if sr-trans-code = ws-adjustment-code then
+      *      record is a price adjustment/manager comp
+               perform 104-process-adjustment-record
+           end-if
            end-if
            end-if
            end-if.
 
        004-classify-store.
-            if sr-store-number = ws-store-01-code then
-*      store 01
-               add 1                   to ws-store-01-total
-               add sr-trans-amount     to ws-store-01-amount 
-           else
-           if sr-store-number = ws-store-02-code then
-*      store 02
-               add 1                   to ws-store-02-total
-               add sr-trans-amount     to ws-store-02-amount 
-           else
-           if sr-store-number = ws-store-03-code then
-*      store 03
-               add 1                   to ws-store-03-total
-               add sr-trans-amount     to ws-store-03-amount 
-            else
-           if sr-store-number = ws-store-07-code then
-*      store 07
-               add 1                   to ws-store-07-total
-               add sr-trans-amount     to ws-store-07-amount 
-           end-if
-           end-if
-           end-if
+           perform 006-find-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       006-find-store-entry.
+           if sr-store-number = ws-store-number(ws-store-idx) then
+               add 1               to ws-store-total(ws-store-idx)
+               add sr-trans-amount to ws-store-amount(ws-store-idx)
            end-if.
 
        005-classify-type.
             if sr-payment-type = ws-ca-type then
-*      payment type is CA
+      *      payment type is CA
                add 1                   to ws-ca-total 
            else
            if sr-payment-type = ws-cr-type then
-*      payment type is CR
+      *      payment type is CR
                add 1                   to ws-cr-total 
            else
            if sr-payment-type = ws-db-type then
-*      payment type is DB
+      *      payment type is DB
                add 1                   to ws-db-total 
            end-if
            end-if
@@ -346,14 +414,26 @@
            
        103-process-return-record.
            write returns-output-line from sales-record.
+           add 1 to ws-return-count.
+
+      *Adjustments are price corrections/manager comps, not actual
+      *merchandise returns, so they get their own stream and never
+      *touch ws-return-count or the sales/layaway combined total.
+       104-process-adjustment-record.
+           write adjustments-output-line from sales-record.
+           add 1 to ws-adjustment-count.
+           add sr-trans-amount to ws-adjustment-amount.
 
        201-increment-combined-total.
            add 1 to ws-combined-count.
 
        300-calculate-percentages.
-           compute ws-ca-perc rounded =  ws-ca-total / ws-total-records * ws-a-hundo.
-           compute ws-cr-perc rounded = ws-cr-total / ws-total-records * ws-a-hundo.
-           compute ws-db-perc rounded = ws-db-total / ws-total-records * ws-a-hundo.
+           compute ws-ca-perc rounded =
+               ws-ca-total / ws-total-records * ws-a-hundo.
+           compute ws-cr-perc rounded =
+               ws-cr-total / ws-total-records * ws-a-hundo.
+           compute ws-db-perc rounded =
+               ws-db-total / ws-total-records * ws-a-hundo.
 
        500-move-to-output.
            move ws-ca-perc to ws-ca-percent.
@@ -361,6 +441,8 @@
            move ws-db-perc to ws-db-percent.
            move ws-sales-amount to ws-total-sales-amount.
            move ws-layaway-amount to ws-total-layaway-amount.
+           move ws-adjustment-count to ws-adjustment-count-out.
+           move ws-adjustment-amount to ws-total-adjustment-amt.
 
        600-write-totals-report.
            write totals-output-line from name-line
@@ -373,9 +455,59 @@
                after advancing 1 line.
            write totals-output-line from total-layaway-records
                after advancing 1 line.
-           write totals-output-line from store-totals-records
+           write totals-output-line from total-adjustment-records
                after advancing 1 line.
+           perform 610-write-store-detail
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
            write totals-output-line from payment-type-percent
                after advancing 1 line.
-         
+
+       610-write-store-detail.
+           move ws-store-number(ws-store-idx) to ws-sdl-store-number.
+           move ws-store-total(ws-store-idx)  to ws-sdl-store-total.
+           write totals-output-line from ws-store-detail-line
+               after advancing 1 line.
+
+      *Load the list of active stores once at startup so that
+      *onboarding a store is a data file change, not a recompile.
+       800-load-store-table.
+           move 0 to ws-store-count.
+           open input store-table-file.
+           read store-table-file
+               at end move high-values to store-table-rec.
+           perform until store-table-rec equals high-values
+               add 1 to ws-store-count
+               move store-table-rec to ws-store-number(ws-store-count)
+               read store-table-file
+                   at end move high-values to store-table-rec
+           end-perform.
+           close store-table-file.
+
+      *Write the control totals for this run so the checkpoint
+      *program can confirm the counts tie out before Program3/
+      *Program4 are allowed to start.
+       700-write-control-record.
+           move ws-total-records    to cr-input-count.
+           move ws-sales-count      to cr-sales-count.
+           move ws-layaway-count    to cr-layaway-count.
+           move ws-return-count     to cr-return-count.
+           move ws-combined-count   to cr-combined-count.
+           write control-rec.
+
+      *Append one line to the shared audit trail recording the
+      *program name, when it ran, and how many records it read
+      *versus how many it wrote to each of its output files.
+       900-write-audit-record.
+           move "PROGRAM2"              to au-program-name.
+           move nl-date                 to au-run-date.
+           move nl-time                 to au-run-time.
+           move ws-total-records        to au-input-count.
+           move ws-combined-count       to au-output-count-1.
+           move ws-return-count         to au-output-count-2.
+           move ws-adjustment-count     to au-output-count-3.
+           open extend audit-trail-file.
+           write audit-rec.
+           close audit-trail-file.
+
        end program Program2.

@@ -0,0 +1,169 @@
+       identification division.
+       program-id. RECONCILE.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Checkpoint step that runs after Program2 and before
+      *    Program3/Program4. Confirms that the control totals
+      *    Program2 wrote to control.dat tie out against what was
+      *    actually read into valid.dat and written to
+      *    SalesRecords_out.dat/ReturnRecords_out.dat, and aborts
+      *    the batch step if they don't.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file
+               assign to "../../data/control.dat"
+               organization is line sequential.
+
+           select valid-log
+               assign to "../../data/valid.dat"
+               organization is line sequential.
+
+           select sales-report-file
+               assign to "../../data/SalesRecords_out.dat"
+               organization is line sequential.
+
+           select returns-report-file
+               assign to "../../data/ReturnRecords_out.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd control-file
+           data record is control-rec
+           record contains 25 characters.
+
+       01 control-rec.
+           05 cr-input-count          pic 9(5).
+           05 cr-sales-count          pic 9(5).
+           05 cr-layaway-count        pic 9(5).
+           05 cr-return-count         pic 9(5).
+           05 cr-combined-count       pic 9(5).
+
+       fd valid-log
+           record contains 0 characters
+           data record is valid-rec.
+
+       01 valid-rec                   pic x(49).
+
+       fd sales-report-file
+           data record is sales-rec
+           record contains 150 characters.
+
+       01 sales-rec                   pic x(150).
+
+       fd returns-report-file
+           data record is returns-rec
+           record contains 150 characters.
+
+       01 returns-rec                 pic x(150).
+
+       working-storage section.
+       01 ws-eof                      pic x value 'n'.
+       01 ws-valid-count              pic 9(5) value 0.
+       01 ws-sales-file-count         pic 9(5) value 0.
+       01 ws-returns-file-count       pic 9(5) value 0.
+       01 ws-mismatch-flag            pic x value 'n'.
+
+       01 ws-msg-input.
+           05 filler                  pic x(32)
+               value "INPUT RECORDS   CONTROL/ACTUAL:".
+           05 ws-msg-input-control    pic z(5).
+           05 filler                  pic x(1) value "/".
+           05 ws-msg-input-actual     pic z(5).
+
+       01 ws-msg-sales.
+           05 filler                  pic x(32)
+               value "SALES+LAYAWAY   CONTROL/ACTUAL:".
+           05 ws-msg-sales-control    pic z(5).
+           05 filler                  pic x(1) value "/".
+           05 ws-msg-sales-actual     pic z(5).
+
+       01 ws-msg-returns.
+           05 filler                  pic x(32)
+               value "RETURN RECORDS  CONTROL/ACTUAL:".
+           05 ws-msg-returns-control  pic z(5).
+           05 filler                  pic x(1) value "/".
+           05 ws-msg-returns-actual   pic z(5).
+
+       procedure division.
+           perform 100-read-control-record.
+           perform 200-count-valid-records.
+           perform 300-count-sales-records.
+           perform 400-count-returns-records.
+           perform 500-compare-totals.
+
+           if ws-mismatch-flag equals 'y'
+               display "RECONCILE: CONTROL TOTALS DO NOT TIE OUT"
+               move 16 to return-code
+           else
+               display "RECONCILE: CONTROL TOTALS TIE OUT"
+               move 0 to return-code
+           end-if.
+
+           goback.
+
+       100-read-control-record.
+           open input control-file.
+           read control-file
+               at end move high-values to control-rec.
+           close control-file.
+
+       200-count-valid-records.
+           move 'n' to ws-eof.
+           open input valid-log.
+           read valid-log at end move 'y' to ws-eof.
+           perform until ws-eof equals 'y'
+               add 1 to ws-valid-count
+               read valid-log at end move 'y' to ws-eof
+           end-perform.
+           close valid-log.
+
+       300-count-sales-records.
+           move 'n' to ws-eof.
+           open input sales-report-file.
+           read sales-report-file at end move 'y' to ws-eof.
+           perform until ws-eof equals 'y'
+               add 1 to ws-sales-file-count
+               read sales-report-file at end move 'y' to ws-eof
+           end-perform.
+           close sales-report-file.
+
+       400-count-returns-records.
+           move 'n' to ws-eof.
+           open input returns-report-file.
+           read returns-report-file at end move 'y' to ws-eof.
+           perform until ws-eof equals 'y'
+               add 1 to ws-returns-file-count
+               read returns-report-file at end move 'y' to ws-eof
+           end-perform.
+           close returns-report-file.
+
+      *Compare what Program2 said it read/wrote against what is
+      *actually sitting in valid.dat/SalesRecords_out.dat/
+      *ReturnRecords_out.dat.
+       500-compare-totals.
+           move cr-input-count        to ws-msg-input-control.
+           move ws-valid-count        to ws-msg-input-actual.
+           move cr-combined-count     to ws-msg-sales-control.
+           move ws-sales-file-count   to ws-msg-sales-actual.
+           move cr-return-count       to ws-msg-returns-control.
+           move ws-returns-file-count to ws-msg-returns-actual.
+
+           display ws-msg-input.
+           display ws-msg-sales.
+           display ws-msg-returns.
+
+           if cr-input-count not = ws-valid-count
+               move 'y' to ws-mismatch-flag
+           end-if.
+           if cr-combined-count not = ws-sales-file-count
+               move 'y' to ws-mismatch-flag
+           end-if.
+           if cr-return-count not = ws-returns-file-count
+               move 'y' to ws-mismatch-flag
+           end-if.
+
+       end program RECONCILE.

@@ -0,0 +1,365 @@
+       identification division.
+       program-id. RECORDLOOKUP.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Operator utility that reads invalid.dat and errors.dat
+      *    together and lets an operator page through rejected
+      *    records, filtering by store number, SKU code, or error
+      *    type, instead of hand-matching error-loc back to the
+      *    record dump in the raw error log.
+
+       environment division.
+       input-output section.
+       file-control.
+           select invalid-log assign to "../../data/invalid.dat"
+               organization is line sequential.
+
+           select error-log   assign to "../../data/errors.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+      *Must stay at the same width as invalid.dat's actual 49-byte
+      *record - a narrower FD record does not truncate a wider
+      *physical line under line sequential I/O, it splits the
+      *leftover bytes into a second, bogus read.
+       fd invalid-log
+           record contains 0 characters
+           data record is invalid-rec.
+
+       01 invalid-rec.
+           05 iv-trans-code          pic x.
+           05 iv-trans-amount        pic 9(5)v99.
+           05 iv-payment-type        pic xx.
+           05 iv-store-number        pic xx.
+           05 iv-invoice-number      pic x(9).
+           05 iv-sku-code            pic x(15).
+           05 iv-trans-date          pic 9(8).
+           05 iv-layaway-status      pic x.
+           05 iv-cashier-id          pic x(4).
+
+       fd error-log
+           record contains 0 characters
+           data record is error-line.
+
+      *Generic 85-byte buffer, redefined below to pick out either
+      *the per-record detail line or a per-error-type message line,
+      *matching the layout VALIDATOR writes to errors.dat.
+       01 error-line                 pic x(85).
+
+       01 error-line-detail redefines error-line.
+           05 filler                 pic x(1).
+           05 eld-loc                pic x(3).
+           05 filler                 pic x(5).
+           05 eld-rec                pic x(49).
+           05 filler                 pic x(2).
+           05 eld-desc                pic x(25).
+
+       01 error-line-padding redefines error-line.
+           05 filler                 pic x(1).
+           05 filler                 pic x(59).
+           05 elp-message            pic x(25).
+
+       working-storage section.
+       01 ws-invalid-eof             pic x value 'n'.
+       01 ws-error-eof               pic x value 'n'.
+       01 ws-current-idx             pic 999 value 0.
+       01 ws-done                    pic x value 'n'.
+       01 ws-choice                  pic x.
+       01 ws-filter-store            pic xx.
+       01 ws-filter-sku              pic x(15).
+       01 ws-filter-error            pic x.
+       01 ws-error-match             pic x value 'n'.
+       01 ws-match-count             pic 999 value 0.
+
+      *One entry per record that VALIDATOR rejected, built up from
+      *invalid.dat and errors.dat at startup.
+       01 ws-reject-count            pic 999 value 0.
+       01 ws-reject-table.
+           05 ws-reject-entry occurs 1 to 999 times
+               depending on ws-reject-count
+               indexed by ws-reject-idx.
+               10 rt-trans-code      pic x.
+               10 rt-trans-amount    pic 9(5)v99.
+               10 rt-payment-type    pic xx.
+               10 rt-store-number    pic xx.
+               10 rt-invoice-number  pic x(9).
+               10 rt-sku-code        pic x(15).
+               10 rt-trans-date      pic 9(8).
+               10 rt-layaway-status  pic x.
+               10 rt-code-flag       pic x.
+               10 rt-amt-flag        pic x.
+               10 rt-paytype-flag    pic x.
+               10 rt-storenum-flag   pic x.
+               10 rt-invoice-flag    pic x.
+               10 rt-sku-flag        pic x.
+               10 rt-price-flag      pic x.
+               10 rt-dup-flag        pic x.
+               10 rt-refund-flag     pic x.
+               10 rt-cashier-flag    pic x.
+
+       procedure division.
+           perform 100-load-invalid-records.
+           perform 200-load-error-reasons.
+           perform 300-menu-loop.
+           stop run.
+
+      *Load invalid.dat into the reject table - it is a straight
+      *byte-for-byte copy of the original input record, so it can be
+      *read back with the same field layout VALIDATOR read it with.
+       100-load-invalid-records.
+           move 0 to ws-reject-count.
+           open input invalid-log.
+           read invalid-log into invalid-rec
+               at end move 'y' to ws-invalid-eof.
+           perform until ws-invalid-eof equals 'y'
+               if ws-reject-count < 999
+                   add 1 to ws-reject-count
+                   move iv-trans-code     to
+                       rt-trans-code(ws-reject-count)
+                   move iv-trans-amount   to
+                       rt-trans-amount(ws-reject-count)
+                   move iv-payment-type   to
+                       rt-payment-type(ws-reject-count)
+                   move iv-store-number   to
+                       rt-store-number(ws-reject-count)
+                   move iv-invoice-number to
+                       rt-invoice-number(ws-reject-count)
+                   move iv-sku-code       to
+                       rt-sku-code(ws-reject-count)
+                   move iv-trans-date     to
+                       rt-trans-date(ws-reject-count)
+                   move iv-layaway-status to
+                       rt-layaway-status(ws-reject-count)
+                   move 'n' to rt-code-flag(ws-reject-count)
+                   move 'n' to rt-amt-flag(ws-reject-count)
+                   move 'n' to rt-paytype-flag(ws-reject-count)
+                   move 'n' to rt-storenum-flag(ws-reject-count)
+                   move 'n' to rt-invoice-flag(ws-reject-count)
+                   move 'n' to rt-sku-flag(ws-reject-count)
+                   move 'n' to rt-price-flag(ws-reject-count)
+                   move 'n' to rt-dup-flag(ws-reject-count)
+                   move 'n' to rt-refund-flag(ws-reject-count)
+                   move 'n' to rt-cashier-flag(ws-reject-count)
+               end-if
+               read invalid-log into invalid-rec
+                   at end move 'y' to ws-invalid-eof
+           end-perform.
+           close invalid-log.
+
+      *Walk errors.dat in lockstep with the reject table built above
+      *- VALIDATOR writes one detail line per rejected record
+      *(identified by a non-blank error-loc) followed by one message
+      *line per error type and a blank separator line, in the same
+      *order the records were read, so the Nth detail line always
+      *belongs to the Nth reject-table entry. Stop as soon as the
+      *last expected record's block is closed out by its separator
+      *line so the management exception report further down the
+      *file is never mistaken for another record.
+       200-load-error-reasons.
+           move 0 to ws-current-idx.
+           open input error-log.
+           read error-log into error-line
+               at end move high-values to error-line.
+           perform until error-line equals high-values
+                 or (ws-current-idx = ws-reject-count
+                     and error-line equals spaces)
+               if eld-loc not equal spaces
+                   add 1 to ws-current-idx
+               else
+                   if error-line not equal spaces
+                     and ws-current-idx > 0
+                     and ws-current-idx <= ws-reject-count
+                       perform 210-match-label-to-flag
+                   end-if
+               end-if
+               read error-log into error-line
+                   at end move high-values to error-line
+           end-perform.
+           close error-log.
+
+       210-match-label-to-flag.
+           if elp-message equals "BAD TRANSACTION CODE"
+               move 'y' to rt-code-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "BAD TRANSACTION VALUE"
+               move 'y' to rt-amt-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "BAD PAYMENT TYPE"
+               move 'y' to rt-paytype-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "BAD STORE NUMBER"
+               move 'y' to rt-storenum-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "BAD INVOICE DATA"
+               move 'y' to rt-invoice-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "BAD SKU"
+               move 'y' to rt-sku-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "SKU PRICE OUT OF RANGE"
+               move 'y' to rt-price-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "DUPLICATE INVOICE"
+               move 'y' to rt-dup-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "RETURN EXCEEDS SALE AMT"
+               move 'y' to rt-refund-flag(ws-current-idx)
+           end-if.
+           if elp-message equals "INVALID CASHIER ID"
+               move 'y' to rt-cashier-flag(ws-current-idx)
+           end-if.
+
+       300-menu-loop.
+           move 'n' to ws-done.
+           perform 310-show-menu-and-process until ws-done equals 'y'.
+
+       310-show-menu-and-process.
+           display " ".
+           display "REJECTED RECORD LOOKUP - " ws-reject-count
+               " RECORD(S) ON FILE".
+           display "  S - FILTER BY STORE NUMBER".
+           display "  K - FILTER BY SKU CODE".
+           display "  E - FILTER BY ERROR TYPE".
+           display "  A - LIST ALL REJECTED RECORDS".
+           display "  X - EXIT".
+           display "ENTER CHOICE: " with no advancing.
+           accept ws-choice.
+
+           if ws-choice equals 'S' or ws-choice equals 's'
+               perform 400-filter-by-store
+           else if ws-choice equals 'K' or ws-choice equals 'k'
+               perform 410-filter-by-sku
+           else if ws-choice equals 'E' or ws-choice equals 'e'
+               perform 420-filter-by-error-type
+           else if ws-choice equals 'A' or ws-choice equals 'a'
+               perform 430-list-all
+           else if ws-choice equals 'X' or ws-choice equals 'x'
+               move 'y' to ws-done
+           else
+               display "UNKNOWN CHOICE, TRY AGAIN"
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if.
+
+       400-filter-by-store.
+           display "ENTER STORE NUMBER: " with no advancing.
+           accept ws-filter-store.
+           move 0 to ws-match-count.
+           perform 440-print-if-store-match
+               varying ws-reject-idx from 1 by 1
+               until ws-reject-idx > ws-reject-count.
+           perform 450-print-match-count.
+
+       440-print-if-store-match.
+           if rt-store-number(ws-reject-idx) equals ws-filter-store
+               perform 460-display-record
+               add 1 to ws-match-count
+           end-if.
+
+       410-filter-by-sku.
+           display "ENTER SKU CODE: " with no advancing.
+           accept ws-filter-sku.
+           move 0 to ws-match-count.
+           perform 441-print-if-sku-match
+               varying ws-reject-idx from 1 by 1
+               until ws-reject-idx > ws-reject-count.
+           perform 450-print-match-count.
+
+       441-print-if-sku-match.
+           if rt-sku-code(ws-reject-idx) equals ws-filter-sku
+               perform 460-display-record
+               add 1 to ws-match-count
+           end-if.
+
+       420-filter-by-error-type.
+           display "ERROR TYPE - C)ODE A)MOUNT P)AYTYPE S)TORE "
+               "I)NVOICE".
+           display "             K)SKU R)ANGE D)UPLICATE F)REFUND "
+               "H)CASHIER: "
+               with no advancing.
+           accept ws-filter-error.
+           move 0 to ws-match-count.
+           perform 442-print-if-error-match
+               varying ws-reject-idx from 1 by 1
+               until ws-reject-idx > ws-reject-count.
+           perform 450-print-match-count.
+
+       442-print-if-error-match.
+           move 'n' to ws-error-match.
+           if (ws-filter-error equals 'C' or ws-filter-error equals 'c')
+             and rt-code-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'A' or ws-filter-error equals 'a')
+             and rt-amt-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'P' or ws-filter-error equals 'p')
+             and rt-paytype-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'S' or ws-filter-error equals 's')
+             and rt-storenum-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'I' or ws-filter-error equals 'i')
+             and rt-invoice-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'K' or ws-filter-error equals 'k')
+             and rt-sku-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'R' or ws-filter-error equals 'r')
+             and rt-price-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'D' or ws-filter-error equals 'd')
+             and rt-dup-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'F' or ws-filter-error equals 'f')
+             and rt-refund-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if (ws-filter-error equals 'H' or ws-filter-error equals 'h')
+             and rt-cashier-flag(ws-reject-idx) equals 'y'
+               move 'y' to ws-error-match
+           end-if.
+           if ws-error-match equals 'y'
+               perform 460-display-record
+               add 1 to ws-match-count
+           end-if.
+
+       430-list-all.
+           move 0 to ws-match-count.
+           perform 460-display-record
+               varying ws-reject-idx from 1 by 1
+               until ws-reject-idx > ws-reject-count.
+           move ws-reject-count to ws-match-count.
+           perform 450-print-match-count.
+
+       450-print-match-count.
+           display ws-match-count " RECORD(S) MATCHED".
+
+       460-display-record.
+           display rt-invoice-number(ws-reject-idx)
+               " STORE:" rt-store-number(ws-reject-idx)
+               " SKU:" rt-sku-code(ws-reject-idx)
+               " AMT:" rt-trans-amount(ws-reject-idx).
+           display "    CODE:" rt-code-flag(ws-reject-idx)
+               " AMT:" rt-amt-flag(ws-reject-idx)
+               " PAYTYPE:" rt-paytype-flag(ws-reject-idx)
+               " STORE:" rt-storenum-flag(ws-reject-idx)
+               " INVOICE:" rt-invoice-flag(ws-reject-idx)
+               " SKU:" rt-sku-flag(ws-reject-idx)
+               " RANGE:" rt-price-flag(ws-reject-idx)
+               " DUP:" rt-dup-flag(ws-reject-idx)
+               " REFUND:" rt-refund-flag(ws-reject-idx)
+               " CASHIER:" rt-cashier-flag(ws-reject-idx).
+
+       end program RECORDLOOKUP.

@@ -0,0 +1,122 @@
+       identification division.
+       program-id. MASTERLOOKUP.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Operator utility that looks up a single transaction's full
+      *    history by invoice number against the indexed master file
+      *    MASTERLOAD builds from valid.dat, instead of grepping
+      *    through whichever flat file the invoice happened to land
+      *    in.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master-file
+               assign to "../../data/valid-master.dat"
+               organization is indexed
+               access mode is random
+               record key is mr-invoice-number
+               file status is ws-master-status.
+
+       data division.
+       file section.
+      *One master record per invoice, same layout MASTERLOAD writes.
+       fd master-file
+           data record is master-rec.
+
+       01 master-rec.
+           05 mr-trans-code           pic x.
+           05 mr-trans-amount         pic 9(5)v99.
+           05 mr-payment-type         pic xx.
+           05 mr-store-number         pic xx.
+           05 mr-invoice-number       pic x(9).
+           05 mr-sku-code             pic x(15).
+           05 mr-trans-date           pic 9(8).
+           05 mr-layaway-status       pic x.
+           05 mr-cashier-id           pic x(4).
+
+       working-storage section.
+       01 ws-master-status            pic xx.
+       01 ws-done                     pic x value 'n'.
+       01 ws-lookup-invoice           pic x(9).
+       01 ws-not-found                pic x value 'n'.
+
+       01 ws-report-label             pic x(28).
+
+       procedure division.
+           open input master-file.
+           perform 200-menu-loop.
+           close master-file.
+           move 0 to return-code.
+           stop run.
+
+       200-menu-loop.
+           move 'n' to ws-done.
+           perform 210-show-menu-and-process until ws-done equals 'y'.
+
+       210-show-menu-and-process.
+           display " ".
+           display "MASTER FILE LOOKUP - ENTER AN INVOICE NUMBER, "
+               "OR X TO EXIT".
+           display "INVOICE NUMBER: " with no advancing.
+           accept ws-lookup-invoice.
+
+           if ws-lookup-invoice equals 'X' or ws-lookup-invoice
+             equals 'x'
+               move 'y' to ws-done
+           else
+               perform 300-lookup-invoice
+           end-if.
+
+      *Direct read by key against the indexed master file - the whole
+      *point of building it as indexed instead of flat: one keyed
+      *READ instead of a sequential scan.
+       300-lookup-invoice.
+           move ws-lookup-invoice to mr-invoice-number.
+           read master-file
+               invalid key move 'y' to ws-not-found
+               not invalid key move 'n' to ws-not-found
+           end-read.
+
+           if ws-not-found equals 'y'
+               display "NO RECORD ON FILE FOR INVOICE "
+                   ws-lookup-invoice
+           else
+               perform 310-determine-report-label
+               perform 320-display-record
+           end-if.
+
+      *Every record on the master file already passed VALIDATOR, so
+      *its validation status is always VALID - what varies is which
+      *downstream report the transaction code routed it to.
+       310-determine-report-label.
+           move "UNKNOWN" to ws-report-label.
+           if mr-trans-code equals 'S'
+               move "SALES (PROGRAM-3.OUT)" to ws-report-label
+           end-if.
+           if mr-trans-code equals 'L'
+               move "LAYAWAY (PROGRAM-3.OUT)" to ws-report-label
+           end-if.
+           if mr-trans-code equals 'R'
+               move "RETURNS (PROGRAM-4-RETURNS.OUT)"
+                   to ws-report-label
+           end-if.
+           if mr-trans-code equals 'A'
+               move "ADJUSTMENTS (PROGRAM-12.OUT)" to ws-report-label
+           end-if.
+
+       320-display-record.
+           display "INVOICE: " mr-invoice-number
+               "  VALIDATION STATUS: VALID".
+           display "  TRANS CODE: " mr-trans-code
+               "  FED REPORT: " ws-report-label.
+           display "  TRANS DATE: " mr-trans-date
+               "  AMOUNT: " mr-trans-amount.
+           display "  STORE: " mr-store-number
+               "  PAYMENT TYPE: " mr-payment-type.
+           display "  SKU: " mr-sku-code
+               "  LAYAWAY STATUS: " mr-layaway-status.
+           display "  CASHIER ID: " mr-cashier-id.
+
+       end program MASTERLOOKUP.

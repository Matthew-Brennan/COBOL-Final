@@ -0,0 +1,89 @@
+       identification division.
+       program-id. BATCHDRIVER.
+       author. Group8.
+       date-written. 2026-08-09.
+      *Description:
+      *    Runs the nightly batch in order - VALIDATOR, the
+      *    sales/returns splitter, the RECONCILE checkpoint, and the
+      *    two report programs - stopping as soon as a step comes
+      *    back with a non-zero RETURN-CODE instead of pressing on
+      *    and producing reports off of data a prior step rejected.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 ws-failed-step               pic x(20) value spaces.
+       01 ws-abort-flag                pic x value 'n'.
+
+       procedure division.
+           perform 100-run-validator.
+           if ws-abort-flag equals 'n'
+               perform 200-run-splitter
+           end-if.
+           if ws-abort-flag equals 'n'
+               perform 300-run-reconcile
+           end-if.
+           if ws-abort-flag equals 'n'
+               perform 400-run-sales-report
+           end-if.
+           if ws-abort-flag equals 'n'
+               perform 500-run-returns-report
+           end-if.
+           if ws-abort-flag equals 'n'
+               perform 600-run-adjustments-report
+           end-if.
+
+           if ws-abort-flag equals 'y'
+               display "BATCH ABORTED AT STEP: " ws-failed-step
+               move 16 to return-code
+           else
+               display "BATCH COMPLETED SUCCESSFULLY"
+               move 0 to return-code
+           end-if.
+
+           stop run.
+
+       100-run-validator.
+           call "project1_VALIDATION.Program1".
+           if return-code not = 0
+               move "VALIDATOR"           to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       200-run-splitter.
+           call "TeamProjectProgram2.Program2".
+           if return-code not = 0
+               move "SPLITTER"            to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       300-run-reconcile.
+           call "RECONCILE".
+           if return-code not = 0
+               move "RECONCILE"           to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       400-run-sales-report.
+           call "Program3".
+           if return-code not = 0
+               move "SALES REPORT"        to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       500-run-returns-report.
+           call "Program4".
+           if return-code not = 0
+               move "RETURNS REPORT"      to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       600-run-adjustments-report.
+           call "Program12".
+           if return-code not = 0
+               move "ADJUSTMENTS REPORT"  to ws-failed-step
+               move 'y'                   to ws-abort-flag
+           end-if.
+
+       end program BATCHDRIVER.
